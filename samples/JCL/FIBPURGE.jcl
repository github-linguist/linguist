@@ -0,0 +1,18 @@
+//FIBPURGE JOB (ACCT,DEPT),'FIBHIST ARCHIVE/PURGE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ROLL OFF FIBHIST ROWS OLDER THAN THE STANDARD 90-DAY
+//* RETENTION WINDOW, ARCHIVING THEM TO FIBARCH BEFORE DELETE.
+//* THE SYSIN CARD IS OPTIONAL - OMIT IT TO LET FIBPURGE COMPUTE
+//* THE CUTOFF FROM TODAY'S DATE, OR SUPPLY AN 8-DIGIT YYYYMMDD
+//* DATE IN COLUMNS 1-8 TO OVERRIDE THE STANDARD CUTOFF.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FIBPURGE
+//STEPLIB  DD  DSN=PROD.ADVFIBB.LOADLIB,DISP=SHR
+//SYSIN    DD  DSN=PROD.ADVFIBB.PURGECARD,DISP=SHR
+//FIBHIST  DD  DSN=PROD.ADVFIBB.FIBHIST,DISP=SHR
+//FIBARCH  DD  DSN=PROD.ADVFIBB.FIBARCH,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=69,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------*
