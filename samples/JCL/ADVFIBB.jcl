@@ -0,0 +1,48 @@
+//ADVFIBB  JOB (ACCT,DEPT),'FIBONACCI ANALYSIS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUN THE FIBONACCI ANALYSIS PROGRAM AND, WHEN IT COMPLETES
+//* SUCCESSFULLY, TRANSMIT THE FINISHED REPORT TO THE STATS
+//* GROUP'S SERVER OVER THE FILE BRIDGE.
+//*
+//* STEP010  - RUN ADVFIBB, PRODUCING THE PRTOUT REPORT DATASET
+//* STEP020  - FTP PRTOUT TO THE STATS GROUP, GATED ON STEP010'S
+//*            CONDITION CODE SO A FAILED OR ABENDED RUN IS NEVER
+//*            TRANSMITTED
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ADVFIBB,PARM='&SYSUID'
+//STEPLIB  DD  DSN=PROD.ADVFIBB.LOADLIB,DISP=SHR
+//SYSIN    DD  DSN=PROD.ADVFIBB.CNTLCARD,DISP=SHR
+//PRTOUT   DD  DSN=PROD.ADVFIBB.PRTOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//FIBHIST  DD  DSN=PROD.ADVFIBB.FIBHIST,DISP=SHR
+//FIBCKPT  DD  DSN=PROD.ADVFIBB.FIBCKPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=52,BLKSIZE=0)
+//FIBCTL   DD  DSN=PROD.ADVFIBB.FIBCTL,DISP=SHR
+//FIBXTRCT DD  DSN=PROD.ADVFIBB.FIBXTRCT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=32,BLKSIZE=0)
+//FIBRISK  DD  DSN=PROD.ADVFIBB.FIBRISK,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//FIBSUMX  DD  DSN=PROD.ADVFIBB.FIBSUMX,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=107,BLKSIZE=0)
+//FIBAUDIT DD  DSN=PROD.ADVFIBB.FIBAUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=151,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=FTP,REGION=4M,COND=(0,NE,STEP010)
+//SYSPRINT DD  SYSOUT=*
+//OUTPUT   DD  SYSOUT=*
+//INPUT    DD  DSN=PROD.ADVFIBB.FTPCNTL(XMITRPT),DISP=SHR
+//*
+//* PROD.ADVFIBB.FTPCNTL(XMITRPT) HOLDS THE SERVER HOST, THE
+//* FTPUSER/FTPPWD CREDENTIALS (RACF-PROTECTED, MAINTAINED BY
+//* OPERATIONS OUTSIDE THIS JOB STREAM), AND THE PUT/QUIT COMMANDS
+//* THAT SHIP PROD.ADVFIBB.PRTOUT TO THE STATS SERVER'S INBOUND
+//* DIRECTORY.
+//*--------------------------------------------------------------*
