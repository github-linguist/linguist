@@ -18,6 +18,89 @@
        AUTHOR. Antonio Gibas.
        DATE-WRITTEN. 07-12-2025.
        DATE-COMPILED. 07-12-2025.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * 08-09-2026  AG  ADD SYSIN CONTROL CARD TO DRIVE TERM COUNT
+      *                 INSTEAD OF THE COMPILED WS-MAX-ELEMENTS LITERAL
+      * 08-09-2026  AG  ADD TOP-N LARGEST TERMS REPORT SORTED
+      *                 DESCENDING BY VALUE
+      * 08-09-2026  AG  ADD UNEDITED FIBXTRCT EXTRACT FILE FOR
+      *                 DOWNSTREAM SYSTEMS
+      * 08-09-2026  AG  SKIP EVEN DIVISORS IN PRIMALITY TEST AFTER
+      *                 THE INITIAL CHECK FOR 2
+      * 08-09-2026  AG  CACHE PRIMALITY RESULTS AGAINST FIB-HISTORY-
+      *                 FILE BY VALUE TO AVOID RE-DERIVING A TERM
+      *                 ALREADY CLASSIFIED ON A PRIOR RUN
+      * 08-09-2026  AG  ADD DIVISIBILITY-PATTERN VERIFICATION USING
+      *                 KNOWN FIBONACCI DIVISIBILITY IDENTITIES
+      * 08-09-2026  AG  ADD NEGAFIBONACCI SIGN COLUMN, CONTROL-CARD
+      *                 DRIVEN
+      * 08-09-2026  AG  ADD FIBRISK RISK-REPORT INTERCHANGE FILE FOR
+      *                 DOWNSTREAM RISK/COMPLIANCE SYSTEMS
+      * 08-09-2026  AG  SET WS-RETURN-CODE/RETURN-CODE FROM RESTART,
+      *                 VALIDATION, AND OVERFLOW OUTCOMES
+      * 08-09-2026  AG  SHOW GMT ALONGSIDE LOCAL TIME ON THE RUN
+      *                 BANNER, DERIVED FROM THE CURRENT-DATE OFFSET
+      * 08-09-2026  AG  ADD CURRENCY/COMMA-EDITED SUMMARY LINE FOR
+      *                 RUN AND CUMULATIVE SUMS
+      * 08-09-2026  AG  WIDEN WS-SUM/WS-CUMULATIVE-SUM TO PIC 9(18)
+      *                 AND GUARD BOTH ACCUMULATORS WITH ON SIZE ERROR
+      * 08-09-2026  AG  PAGINATE THE DETAIL REPORT EVERY 60 LINES
+      *                 WITH A REPEATED COLUMN HEADER
+      * 08-09-2026  AG  ADD DISTANCE-FROM-NEAREST-PERFECT-SQUARE
+      *                 COLUMN TO THE DETAIL LINE
+      * 08-09-2026  AG  GUARD THE PRIMALITY TRIAL-DIVISION LOOP WITH
+      *                 ON SIZE ERROR SO A DIVIDE FAULT CANNOT ABEND
+      *                 THE RUN
+      * 08-09-2026  AG  ADD CONTROL-CARD LOAD-DATE OPTION TO SKIP
+      *                 REGENERATION AND LOAD THE TABLE FROM
+      *                 FIB-HISTORY-FILE INSTEAD
+      * 08-09-2026  AG  ADD MONTH-TO-DATE / YEAR-TO-DATE ROLLUP OF RUN
+      *                 SUMMARY RECORDS FROM FIB-HISTORY-FILE
+      * 08-09-2026  AG  ALERT WHEN THE PRIME PERCENTAGE FALLS OUTSIDE
+      *                 THE EXPECTED LOW/HIGH THRESHOLD RANGE
+      * 08-09-2026  AG  MOVE THE FIBHIST RECORD LAYOUT INTO A SHARED
+      *                 COPYBOOK SO OTHER PROGRAMS CAN READ THE FILE
+      *                 WITH THE SAME LAYOUT
+      * 08-09-2026  AG  ADD A MONOTONIC-INCREASE SANITY CHECK AND
+      *                 WARNING COUNT TO THE TERM CLASSIFICATION STEP
+      * 08-09-2026  AG  ADD CONTROL-CARD DRIVEN SIDE-BY-SIDE
+      *                 COMPARISON AGAINST A PRIOR SAVED RUN
+      * 08-09-2026  AG  ADD A DIGIT-COUNT COLUMN AND MILESTONE NOTES
+      *                 WHEN A TERM IS THE FIRST TO REACH A NEW
+      *                 DIGIT LENGTH
+      * 08-09-2026  AG  ADD A CONTROL-CARD SUMMARY-ONLY SWITCH TO
+      *                 SUPPRESS THE DETAIL REPORT
+      * 08-09-2026  AG  ACCUMULATE THE SUM OF EVEN-VALUED TERMS
+      *                 SEPARATELY AND SHOW IT IN THE STATISTICS
+      *                 SUMMARY
+      * 08-09-2026  AG  TRACK THE INDEX OF THE LAST PRIME TERM FOUND
+      *                 AND REPORT IT IN THE STATISTICS SUMMARY
+      * 08-09-2026  AG  COMPUTE THE AVERAGE GAP BETWEEN CONSECUTIVE
+      *                 PRIME TERMS AND ADD IT TO THE SUMMARY
+      * 08-09-2026  AG  RETAIN THE SMALLEST PRIME FACTOR FOUND FOR
+      *                 EACH COMPOSITE TERM AND SHOW IT ON THE DETAIL
+      *                 LINE
+      * 08-09-2026  AG  ADD A DELTA REPORT COMPARING TODAY'S RUN
+      *                 AGAINST THE PRIOR BUSINESS DAY'S SAVED RUN,
+      *                 FLAGGING SWINGS PAST A CONTROL-CARD TOLERANCE
+      * 08-09-2026  AG  ADD A CONTROL-CARD SWITCH TO SELECT TRUNCATED
+      *                 INSTEAD OF ROUNDED MATH FOR WS-AVERAGE
+      * 08-09-2026  AG  ADD A HEXADECIMAL COLUMN ALONGSIDE THE DECIMAL
+      *                 VALUE ON THE DETAIL LINE
+      * 08-09-2026  AG  MOVE THE SMALL/MEDIUM/LARGE CATEGORY CUTOFFS
+      *                 TO CONTROL-CARD FIELDS AND ADD A FOURTH HUGE
+      *                 TIER FOR VALUES OVER THE HUGE BOUNDARY
+      * 08-09-2026  AG  CAPTURE START/END TIMESTAMPS AND SHOW ELAPSED
+      *                 RUN TIME ON THE COMPLETION BANNER
+      * 08-09-2026  AG  ADD FIBSUMX UNEDITED SUMMARY EXTRACT FOR THE
+      *                 STATS GROUP'S FILE BRIDGE
+      * 08-09-2026  AG  ADD FIBAUDIT AUDIT TRAIL OF USERID, CONTROL-
+      *                 CARD PARAMETERS, AND RUN TIMING
+      * 08-09-2026  AG  ADD A CONTROL-CARD QA SELF-TEST MODE THAT
+      *                 REGRESSION-CHECKS THE FIRST DOZEN TERMS
+      *                 AGAINST HARDCODED EXPECTED ANSWERS
+      *****************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -27,12 +110,126 @@
            CURRENCY SIGN IS '$'
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CARD-FILE-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "PRTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+           SELECT FIB-HISTORY-FILE ASSIGN TO "FIBHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               ALTERNATE RECORD KEY IS HIST-FIB-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "FIBCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "FIBCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO "FIBXTRCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XTRCT-FILE-STATUS.
+           SELECT RISK-REPORT-FILE ASSIGN TO "FIBRISK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RISK-FILE-STATUS.
+           SELECT SUMMARY-EXTRACT-FILE ASSIGN TO "FIBSUMX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMX-FILE-STATUS.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "FIBAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-CARD-RECORD       PIC X(98).
+
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-RECORD               PIC X(133).
+
+       FD  FIB-HISTORY-FILE.
+           COPY FIBHIST.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RUN-DATE          PIC 9(8).
+           05  CKPT-MAX-ELEMENTS      PIC 9(4).
+           05  CKPT-SEED-1            PIC 9(18).
+           05  CKPT-SEED-2            PIC 9(18).
+           05  CKPT-INDEX             PIC 9(4).
+
+       FD  CONTROL-TOTAL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-CUMULATIVE-SUM     PIC 9(18).
+           05  CTL-RUN-COUNT          PIC 9(7).
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  EXTRACT-RECORD.
+           05  EXT-RUN-DATE           PIC 9(8).
+           05  EXT-TERM-INDEX         PIC 9(4).
+           05  EXT-FIB-NUMBER         PIC 9(18).
+           05  EXT-FIB-STATUS         PIC X.
+           05  EXT-FIB-CATEGORY       PIC 9.
+
+       FD  RISK-REPORT-FILE
+           RECORDING MODE IS F.
+       01  RISK-REPORT-RECORD.
+           05  RISK-RUN-DATE          PIC 9(8).
+           05  RISK-TERM-COUNT        PIC 9(4).
+           05  RISK-OVERFLOW-FLAG     PIC X.
+           05  RISK-RESTART-FLAG      PIC X.
+           05  RISK-VALIDATION-FLAG   PIC X.
+           05  RISK-DIVISIBILITY-WARNINGS PIC 9(4).
+           05  RISK-CUMULATIVE-SUM    PIC 9(18).
+
+      * Unedited fixed-width summary record for the stats group's
+      * file-bridge job. Every field is a plain DISPLAY-numeric PIC
+      * with no editing characters, so it can be parsed by the
+      * receiving Linux box without having to strip Z-edited commas,
+      * dollar signs, or decimal points meant for a human reader.
+       FD  SUMMARY-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  SUMMARY-EXTRACT-RECORD.
+           05  SMX-RUN-DATE           PIC 9(8).
+           05  SMX-ACTUAL-COUNT       PIC 9(4).
+           05  SMX-SUM                PIC 9(18).
+           05  SMX-SUM-EVEN           PIC 9(18).
+           05  SMX-AVERAGE            PIC 9(9)V9(2).
+           05  SMX-COUNT-EVEN         PIC 9(3).
+           05  SMX-COUNT-ODD          PIC 9(3).
+           05  SMX-COUNT-PRIME        PIC 9(3).
+           05  SMX-COUNT-SMALL        PIC 9(3).
+           05  SMX-COUNT-MEDIUM       PIC 9(3).
+           05  SMX-COUNT-LARGE        PIC 9(3).
+           05  SMX-COUNT-HUGE         PIC 9(3).
+           05  SMX-PCT-EVEN           PIC 9(3)V9(2).
+           05  SMX-PCT-ODD            PIC 9(3)V9(2).
+           05  SMX-PCT-PRIME          PIC 9(3)V9(2).
+           05  SMX-AVG-PRIME-GAP      PIC 9(4)V9(2).
+           05  SMX-ELAPSED-SECS       PIC 9(6).
+
+      * Audit trail of who ran ADVFIBB, with what parameters, and how
+      * long it took - one line appended per run, matching the audit
+      * standard the rest of the batch suite follows.
+       FD  AUDIT-TRAIL-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-TRAIL-RECORD         PIC X(151).
+
        WORKING-STORAGE SECTION.
-       
+
        01  PROGRAM-CONTROLS.
-           05  WS-MAX-ELEMENTS   PIC 9(3) VALUE 50.
-           05  WS-ACTUAL-COUNT   PIC 9(3).
+           05  WS-MAX-ELEMENTS   PIC 9(4) VALUE 50.
+           05  WS-ACTUAL-COUNT   PIC 9(4).
            05  WS-RETURN-CODE    PIC 9(4).
            05  WS-INDICATORS.
                10  WS-VALID-DATA PIC X VALUE 'Y'.
@@ -40,11 +237,94 @@
                    88  DATA-INVALID     VALUE 'N'.
                10  WS-EOF        PIC X VALUE 'N'.
                    88  END-OF-PROCESS   VALUE 'Y'.
-           
+               10  WS-CARD-PRESENT  PIC X VALUE 'N'.
+                   88  CONTROL-CARD-FOUND   VALUE 'Y'.
+               10  WS-OVERFLOW-SW   PIC X VALUE 'N'.
+                   88  OVERFLOW-DETECTED    VALUE 'Y'.
+               10  WS-RESTART-SW    PIC X VALUE 'N'.
+                   88  RESTART-TAKEN        VALUE 'Y'.
+               10  WS-HIST-OPEN-SW  PIC X VALUE 'N'.
+                   88  HIST-FILE-OPEN-OK    VALUE 'Y'.
+               10  WS-HIST-CACHE-SW PIC X VALUE 'N'.
+                   88  HIST-CACHE-HIT        VALUE 'Y'.
+               10  WS-NEGA-MODE-SW  PIC X VALUE 'N'.
+                   88  NEGA-MODE-ON         VALUE 'Y'.
+               10  WS-SKIP-REGEN-SW PIC X VALUE 'N'.
+                   88  SKIP-REGEN-REQUESTED VALUE 'Y'.
+               10  WS-HIST-LOAD-EOF-SW PIC X VALUE 'N'.
+                   88  HIST-LOAD-EOF-REACHED VALUE 'Y'.
+               10  WS-COMPARE-SW    PIC X VALUE 'N'.
+                   88  COMPARE-REQUESTED    VALUE 'Y'.
+               10  WS-SUMMARY-ONLY-SW PIC X VALUE 'N'.
+                   88  SUMMARY-ONLY-MODE    VALUE 'Y'.
+               10  WS-TRUNC-AVG-SW  PIC X VALUE 'N'.
+                   88  TRUNC-AVG-MODE       VALUE 'Y'.
+               10  WS-QA-MODE-SW    PIC X VALUE 'N'.
+                   88  QA-MODE-ON           VALUE 'Y'.
+               10  WS-QA-FAILED-SW  PIC X VALUE 'N'.
+                   88  QA-TEST-FAILED       VALUE 'Y'.
+               10  WS-BASE-LOAD-EOF-SW PIC X VALUE 'N'.
+                   88  BASE-LOAD-EOF-REACHED VALUE 'Y'.
+               10  WS-CMP-LOAD-EOF-SW PIC X VALUE 'N'.
+                   88  CMP-LOAD-EOF-REACHED VALUE 'Y'.
+
+       01  RESTART-DATA.
+           05  WS-RESTART-INDEX     PIC 9(4) VALUE ZERO.
+           05  WS-START-INDEX       PIC 9(4) VALUE 1.
+           05  WS-CHECKPOINT-EVERY  PIC 9(3) VALUE 25.
+           05  WS-TOP-N             PIC 9(3) VALUE 10.
+           05  WS-CARD-FILE-STATUS  PIC XX VALUE SPACES.
+               88  CARD-FILE-OK            VALUE '00'.
+               88  CARD-FILE-AT-EOF        VALUE '10'.
+           05  WS-PRINT-FILE-STATUS PIC XX VALUE SPACES.
+               88  PRINT-FILE-OK           VALUE '00'.
+           05  WS-HIST-FILE-STATUS  PIC XX VALUE SPACES.
+               88  HIST-FILE-OK            VALUE '00'.
+               88  HIST-FILE-NOT-FOUND     VALUE '35'.
+               88  HIST-FILE-DUP-KEY       VALUE '22'.
+           05  WS-CKPT-FILE-STATUS  PIC XX VALUE SPACES.
+               88  CKPT-FILE-OK            VALUE '00'.
+           05  WS-CTL-FILE-STATUS   PIC XX VALUE SPACES.
+               88  CTL-FILE-OK             VALUE '00'.
+           05  WS-XTRCT-FILE-STATUS PIC XX VALUE SPACES.
+               88  XTRCT-FILE-OK           VALUE '00'.
+           05  WS-RISK-FILE-STATUS  PIC XX VALUE SPACES.
+               88  RISK-FILE-OK            VALUE '00'.
+           05  WS-SUMX-FILE-STATUS  PIC XX VALUE SPACES.
+           05  WS-AUDIT-FILE-STATUS PIC XX VALUE SPACES.
+
+       01  CONTROL-TOTALS.
+           05  WS-CUMULATIVE-SUM     PIC 9(18) VALUE ZERO.
+           05  WS-CTL-RUN-COUNT      PIC 9(7) VALUE ZERO.
+
+       01  SEQUENCE-SEEDS.
+           05  WS-SEED-1            PIC 9(18) COMP-3 VALUE 0.
+           05  WS-SEED-2            PIC 9(18) COMP-3 VALUE 1.
+
+       01  WS-CONTROL-CARD.
+           05  WS-CC-TERM-COUNT     PIC 9(4).
+           05  WS-CC-SEED-1         PIC 9(3).
+           05  WS-CC-SEED-2         PIC 9(3).
+           05  WS-CC-TOP-N          PIC 9(3).
+           05  WS-CC-NEGA-MODE      PIC X.
+           05  WS-CC-LOAD-DATE      PIC 9(8).
+           05  WS-CC-COMPARE-DATE   PIC 9(8).
+           05  WS-CC-SUMMARY-ONLY   PIC X.
+           05  WS-CC-DELTA-TOLER    PIC 9(3)V9(2).
+           05  WS-CC-TRUNC-AVG      PIC X.
+           05  WS-CC-SMALL-BOUND    PIC 9(13).
+           05  WS-CC-MEDIUM-BOUND   PIC 9(13).
+           05  WS-CC-HUGE-BOUND     PIC 9(13).
+           05  WS-CC-QA-MODE        PIC X.
+           05  WS-CC-DENS-LOW       PIC 9(3)V9(2).
+           05  WS-CC-DENS-HIGH      PIC 9(3)V9(2).
+           05  WS-CC-COMPARE-BASE   PIC 9(8).
+           05  FILLER               PIC X(03).
+
        01  FIBONACCI-TABLE.
-           05  FIB-ENTRY OCCURS 1 TO 50 TIMES
+           05  FIB-ENTRY OCCURS 1 TO 200 TIMES
                         DEPENDING ON WS-ACTUAL-COUNT.
-               10  FIB-NUMBER    PIC 9(12).
+               10  FIB-NUMBER    PIC 9(18) COMP-3.
                10  FIB-STATUS    PIC X.
                    88  IS-EVEN         VALUE 'E'.
                    88  IS-ODD          VALUE 'O'.
@@ -53,22 +333,53 @@
                    88  SMALL-NUMBER    VALUE 1.
                    88  MEDIUM-NUMBER   VALUE 2.
                    88  LARGE-NUMBER    VALUE 3.
-           
+                   88  HUGE-NUMBER     VALUE 4.
+               10  FIB-SIGN      PIC X VALUE '+'.
+                   88  NEGA-VALUE      VALUE '-'.
+                   88  POSI-VALUE      VALUE '+'.
+               10  FIB-SM-FACTOR PIC 9(9) VALUE ZERO.
+
+       01  SORTED-FIB-TABLE.
+           05  SORT-ENTRY OCCURS 1 TO 200 TIMES
+                        DEPENDING ON WS-ACTUAL-COUNT
+                        DESCENDING KEY SORT-FIB-NUMBER
+                        INDEXED BY SORT-IDX.
+               10  SORT-ORIG-INDEX    PIC 9(4).
+               10  SORT-FIB-NUMBER    PIC 9(18) COMP-3.
+               10  SORT-FIB-STATUS    PIC X.
+               10  SORT-FIB-CATEGORY  PIC 9.
+
+       01  BASE-RUN-TABLE.
+           05  BASE-RUN-ENTRY OCCURS 200 TIMES.
+               10  BASE-FIB-NUMBER   PIC 9(18) COMP-3.
+               10  BASE-FIB-STATUS   PIC X.
+               10  BASE-FIB-CATEGORY PIC 9.
+
        01  MATHEMATICAL-OPERATIONS.
-           05  WS-TEMP-AREA      PIC 9(12).
-           05  WS-SUM            PIC 9(12) VALUE ZERO.
+           05  WS-TEMP-AREA      PIC 9(18).
+           05  WS-SUM            PIC 9(18) VALUE ZERO.
+           05  WS-SUM-EVEN       PIC 9(18) VALUE ZERO.
            05  WS-AVERAGE        PIC 9(9)V9(2).
-           05  WS-MAX-VALUE      PIC 9(12) VALUE ZERO.
-           05  WS-MIN-VALUE      PIC 9(12) VALUE ZERO.
+           05  WS-MAX-VALUE      PIC 9(18) VALUE ZERO.
+           05  WS-MIN-VALUE      PIC 9(18) VALUE ZERO.
            
        01  STATISTICAL-DATA.
            05  STAT-COUNT-EVEN   PIC 9(3) VALUE ZERO.
            05  STAT-COUNT-ODD    PIC 9(3) VALUE ZERO.
            05  STAT-COUNT-PRIME  PIC 9(3) VALUE ZERO.
+           05  STAT-COUNT-SMALL  PIC 9(3) VALUE ZERO.
+           05  STAT-COUNT-MEDIUM PIC 9(3) VALUE ZERO.
+           05  STAT-COUNT-LARGE  PIC 9(3) VALUE ZERO.
+           05  STAT-COUNT-HUGE   PIC 9(3) VALUE ZERO.
+           05  STAT-COUNT-PRIME-PAIRS PIC 9(3) VALUE ZERO.
            05  STAT-PERCENTAGES.
                10  PCT-EVEN      PIC 9(3)V9(2).
                10  PCT-ODD       PIC 9(3)V9(2).
                10  PCT-PRIME     PIC 9(3)V9(2).
+               10  PCT-SMALL     PIC 9(3)V9(2).
+               10  PCT-MEDIUM    PIC 9(3)V9(2).
+               10  PCT-LARGE     PIC 9(3)V9(2).
+               10  PCT-HUGE      PIC 9(3)V9(2).
            
        01  FORMATTED-OUTPUT.
            05  HEADER-LINE.
@@ -78,15 +389,35 @@
                    'ENTERPRISE COBOL'.
                10  TIMESTAMP     PIC X(8).
            
+           05  COLUMN-HEADER-LINE.
+               10  FILLER        PIC X(45) VALUE
+                   'IDX |      VALUE      |   TYPE   |   RATIO'.
+
+           05  COLUMN-RULE-LINE.
+               10  FILLER        PIC X(45) VALUE
+                   '----+-----------------+----------+-----------'.
+
            05  DETAIL-LINE.
-               10  DL-INDEX      PIC ZZ9.
+               10  DL-INDEX      PIC Z(3)9.
                10  FILLER        PIC X(5) VALUE ' | '.
-               10  DL-VALUE      PIC Z(11)9.
+               10  DL-VALUE      PIC Z(17)9.
                10  FILLER        PIC X(5) VALUE ' | '.
                10  DL-TYPE       PIC X(10).
                10  FILLER        PIC X(5) VALUE ' | '.
                10  DL-RATIO      PIC Z9.9(6).
-           
+               10  FILLER        PIC X(5) VALUE ' | '.
+               10  DL-PHI-DELTA  PIC +9,9(6).
+               10  FILLER        PIC X(5) VALUE ' | '.
+               10  DL-NEGA-VALUE PIC -(17)9.
+               10  FILLER        PIC X(5) VALUE ' | '.
+               10  DL-SQ-DIST    PIC Z(17)9.
+               10  FILLER        PIC X(5) VALUE ' | '.
+               10  DL-DIGITS     PIC Z9.
+               10  FILLER        PIC X(5) VALUE ' | '.
+               10  DL-SM-FACTOR  PIC Z(8)9.
+               10  FILLER        PIC X(5) VALUE ' | '.
+               10  DL-HEX        PIC X(16).
+
            05  SUMMARY-LINE.
                10  FILLER        PIC X(15) VALUE 
                    'TOTAL NUMBERS:'.
@@ -105,10 +436,76 @@
                10  FILLER        PIC X(10) VALUE 'AVERAGE: '.
                10  SL-AVG        PIC Z(9)9.99.
                10  FILLER        PIC X(12) VALUE ' | MAX: '.
-               10  SL-MAX        PIC Z(11)9.
+               10  SL-MAX        PIC Z(17)9.
                10  FILLER        PIC X(12) VALUE ' | MIN: '.
-               10  SL-MIN        PIC Z(11)9.
-           
+               10  SL-MIN        PIC Z(17)9.
+               10  FILLER        PIC X(10) VALUE ' | SM%: '.
+               10  SL-PCT-SMALL  PIC ZZ9.99.
+               10  FILLER        PIC X(10) VALUE ' | MD%: '.
+               10  SL-PCT-MEDIUM PIC ZZ9.99.
+               10  FILLER        PIC X(10) VALUE ' | LG%: '.
+               10  SL-PCT-LARGE  PIC ZZ9.99.
+               10  FILLER        PIC X(10) VALUE ' | HG%: '.
+               10  SL-PCT-HUGE   PIC ZZ9.99.
+
+           05  TOP-VALUES-LINE.
+               10  TL-RANK       PIC ZZ9.
+               10  FILLER        PIC X(5) VALUE ' | '.
+               10  TL-ORIG-INDEX PIC Z(3)9.
+               10  FILLER        PIC X(5) VALUE ' | '.
+               10  TL-VALUE      PIC Z(17)9.
+
+           05  CURRENCY-LINE.
+               10  FILLER        PIC X(22) VALUE
+                   'SUM OF TERMS (USD):  '.
+               10  CL-SUM        PIC $$$.$$$.$$$.$$$.$$$.$$9,99.
+               10  FILLER        PIC X(23) VALUE
+                   '  | CUMULATIVE (USD):  '.
+               10  CL-CUM-SUM    PIC $$$.$$$.$$$.$$$.$$$.$$9,99.
+
+           05  AUDIT-LINE.
+               10  AL-USERID        PIC X(8).
+               10  FILLER           PIC X(3) VALUE ' | '.
+               10  AL-RUN-DATE      PIC 9(8).
+               10  FILLER           PIC X(3) VALUE ' | '.
+               10  AL-START-HH      PIC 99.
+               10  FILLER           PIC X VALUE ':'.
+               10  AL-START-MM      PIC 99.
+               10  FILLER           PIC X VALUE ':'.
+               10  AL-START-SS      PIC 99.
+               10  FILLER           PIC X(3) VALUE ' | '.
+               10  AL-END-HH        PIC 99.
+               10  FILLER           PIC X VALUE ':'.
+               10  AL-END-MM        PIC 99.
+               10  FILLER           PIC X VALUE ':'.
+               10  AL-END-SS        PIC 99.
+               10  FILLER           PIC X(3) VALUE ' | '.
+               10  AL-TERM-COUNT    PIC Z(3)9.
+               10  FILLER           PIC X(3) VALUE ' | '.
+               10  AL-SEED-1        PIC ZZ9.
+               10  FILLER           PIC X VALUE ','.
+               10  AL-SEED-2        PIC ZZ9.
+               10  FILLER           PIC X(3) VALUE ' | '.
+               10  AL-TOP-N         PIC ZZ9.
+               10  FILLER           PIC X(3) VALUE ' | '.
+               10  AL-NEGA-MODE     PIC X.
+               10  FILLER           PIC X(3) VALUE ' | '.
+               10  AL-LOAD-DATE     PIC 9(8).
+               10  FILLER           PIC X(3) VALUE ' | '.
+               10  AL-COMPARE-DATE  PIC 9(8).
+               10  FILLER           PIC X(3) VALUE ' | '.
+               10  AL-SUMMARY-ONLY  PIC X.
+               10  FILLER           PIC X(3) VALUE ' | '.
+               10  AL-DELTA-TOLER   PIC ZZ9.99.
+               10  FILLER           PIC X(3) VALUE ' | '.
+               10  AL-TRUNC-AVG     PIC X.
+               10  FILLER           PIC X(3) VALUE ' | '.
+               10  AL-SMALL-BOUND   PIC Z(12)9.
+               10  FILLER           PIC X VALUE ','.
+               10  AL-MEDIUM-BOUND  PIC Z(12)9.
+               10  FILLER           PIC X VALUE ','.
+               10  AL-HUGE-BOUND    PIC Z(12)9.
+
        01  TIME-DATA.
            05  WS-CURRENT-DATE.
                10  WS-YEAR       PIC 9(4).
@@ -119,7 +516,8 @@
                10  WS-MINUTE     PIC 9(2).
                10  WS-SECOND     PIC 9(2).
                10  WS-HUNDREDTH  PIC 9(2).
-           
+           05  WS-RUN-DATE       PIC 9(8).
+
        01  CURRENT-DATE-TIME.
            05  CD-YEAR          PIC 9(4).
            05  CD-MONTH         PIC 9(2).
@@ -136,20 +534,115 @@
        77  WS-DIVISOR            PIC 9(12).
        77  WS-MOD-RESULT         PIC 9(12).
        77  WS-IS-PRIME           PIC X VALUE 'Y'.
-       77  WS-INDEX              PIC 9(3).
-       77  WS-INDEX-1            PIC 9(3).
-       77  WS-INDEX-2            PIC 9(3).
-       
-       PROCEDURE DIVISION.
+       77  WS-INDEX              PIC 9(4).
+       77  WS-INDEX-1            PIC 9(4).
+       77  WS-INDEX-2            PIC 9(4).
+       77  WS-TOP-COUNT          PIC 9(3).
+       77  WS-DIVISIBILITY-WARNINGS PIC 9(4).
+       77  WS-DIVMOD-RESULT      PIC 9(18).
+       77  WS-SIGNED-WORK        PIC S9(18).
+       77  WS-OFFSET-HOURS       PIC 9(2).
+       77  WS-OFFSET-MINS        PIC 9(2).
+       77  WS-OFFSET-TOTAL-MIN   PIC S9(5).
+       77  WS-LOCAL-TOTAL-MIN    PIC S9(5).
+       77  WS-GMT-TOTAL-MIN      PIC S9(5).
+       77  WS-LINE-COUNT         PIC 9(3) VALUE ZERO.
+       77  WS-PAGE-NUMBER        PIC 9(3) VALUE 1.
+       77  WS-LINES-PER-PAGE     PIC 9(3) VALUE 60.
+       77  WS-SQRT-INT           PIC 9(9).
+       77  WS-SQ-LOW             PIC 9(18).
+       77  WS-SQ-HIGH            PIC 9(18).
+       77  WS-SQ-DIST-LOW        PIC 9(18).
+       77  WS-SQ-DIST-HIGH       PIC 9(18).
+       77  WS-LOAD-DATE          PIC 9(8) VALUE ZERO.
+       77  WS-MTD-RUN-COUNT      PIC 9(5).
+       77  WS-MTD-TERM-COUNT     PIC 9(7).
+       77  WS-MTD-PRIME-COUNT    PIC 9(7).
+       77  WS-YTD-RUN-COUNT      PIC 9(5).
+       77  WS-YTD-TERM-COUNT     PIC 9(7).
+       77  WS-YTD-PRIME-COUNT    PIC 9(7).
+       77  WS-PRIME-DENSITY-LOW-THRESH  PIC 9(3)V9(2) VALUE 005,00.
+       77  WS-PRIME-DENSITY-HIGH-THRESH PIC 9(3)V9(2) VALUE 040,00.
+       77  WS-MONOTONIC-WARNINGS PIC 9(4).
+       77  WS-COMPARE-DATE       PIC 9(8) VALUE ZERO.
+       77  WS-COMPARE-BASE-DATE  PIC 9(8) VALUE ZERO.
+       77  WS-BASE-RUN-COUNT     PIC 9(4) VALUE ZERO.
+       77  WS-CMP-RUN-COUNT      PIC 9(4) VALUE ZERO.
+       77  WS-NEW-ROW-COUNT      PIC 9(4) VALUE ZERO.
+       77  WS-DIFF-COUNT         PIC 9(4) VALUE ZERO.
+       77  WS-DIGIT-COUNT        PIC 9(2).
+       77  WS-LAST-DIGIT-COUNT   PIC 9(2) VALUE ZERO.
+       77  WS-LAST-PRIME-INDEX   PIC 9(4) VALUE ZERO.
+       77  WS-PRIME-GAP-SUM      PIC 9(7) VALUE ZERO.
+       77  WS-PRIME-GAP-COUNT    PIC 9(4) VALUE ZERO.
+       77  WS-AVG-PRIME-GAP      PIC 9(4)V9(2) VALUE ZERO.
+       77  WS-DELTA-TOLERANCE    PIC 9(3)V9(2) VALUE 010,00.
+       77  WS-PRIOR-BUS-DATE     PIC 9(8) VALUE ZERO.
+       77  WS-PBD-INTEGER        PIC 9(7).
+       77  WS-PBD-DOW            PIC 9.
+       77  WS-DELTA-PCT-EVEN     PIC S9(3)V9(2).
+       77  WS-DELTA-PCT-ODD      PIC S9(3)V9(2).
+       77  WS-DELTA-PCT-PRIME    PIC S9(3)V9(2).
+       77  WS-HEX-DIGITS         PIC X(16) VALUE '0123456789ABCDEF'.
+       77  WS-HEX-WORK           PIC 9(18).
+       77  WS-HEX-REMAINDER      PIC 9(2).
+       77  WS-HEX-POS            PIC 99.
+       77  WS-SMALL-BOUNDARY     PIC 9(13) VALUE 1000.
+       77  WS-MEDIUM-BOUNDARY    PIC 9(13) VALUE 1000000.
+       77  WS-HUGE-BOUNDARY      PIC 9(13) VALUE 1000000000000.
+       77  WS-START-TOTAL-SECS   PIC 9(6) VALUE ZERO.
+       77  WS-END-TOTAL-SECS     PIC 9(6) VALUE ZERO.
+       77  WS-ELAPSED-SECS       PIC 9(6) VALUE ZERO.
+       77  WS-ELAPSED-HH         PIC 9(2) VALUE ZERO.
+       77  WS-ELAPSED-MM         PIC 9(2) VALUE ZERO.
+       77  WS-ELAPSED-SS         PIC 9(2) VALUE ZERO.
+       77  WS-USERID             PIC X(8) VALUE SPACES.
+       77  WS-QA-INDEX           PIC 99 VALUE ZERO.
+       77  WS-QA-EXP-NUMBER      PIC 9(18) VALUE ZERO.
+       77  WS-QA-EXP-STATUS      PIC X VALUE SPACE.
+       77  WS-QA-EXP-CATEGORY    PIC 9 VALUE ZERO.
+       77  WS-QA-MISMATCH-COUNT  PIC 9(2) VALUE ZERO.
+       77  WS-PHI-CONSTANT       PIC 9V9(6) VALUE 1,618034.
+       77  WS-RATIO-WORK         PIC 9(3)V9(6) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  PARM-INFORMATION.
+           05  PARM-LENGTH       PIC S9(4) COMP.
+           05  PARM-USERID       PIC X(8).
+
+       PROCEDURE DIVISION USING PARM-INFORMATION.
        MAIN-PROCEDURE.
            
            PERFORM 000-INITIALIZE
            PERFORM 100-GENERATE-FIBONACCI
+
+           IF QA-MODE-ON
+               PERFORM 950-QA-SELF-TEST
+           END-IF
+
            PERFORM 200-ANALYZE-SEQUENCE
            PERFORM 300-CALCULATE-STATISTICS
+           PERFORM 310-CHECK-PRIME-DENSITY
            PERFORM 400-DISPLAY-RESULTS
+               THRU 400-DISPLAY-RESULTS-SUMMARY
+           PERFORM 410-TOP-VALUES-REPORT
+
+           IF NOT QA-MODE-ON
+               PERFORM 420-WRITE-EXTRACT-FILE
+               PERFORM 850-SAVE-HISTORY
+           END-IF
+
+           PERFORM 430-MTD-YTD-ROLLUP
+           PERFORM 440-COMPARE-SAVED-RUNS
+               THRU 440-COMPARE-SAVED-RUNS-EXIT
+           PERFORM 445-DELTA-PRIOR-BUSINESS-DAY
+               THRU 445-DELTA-PRIOR-BUSINESS-DAY-EXIT
            PERFORM 900-TERMINATE
-           
+
+           IF NOT QA-MODE-ON
+               PERFORM 425-WRITE-SUMMARY-EXTRACT
+           END-IF
+
            GOBACK.
        
        000-INITIALIZE.
@@ -160,47 +653,393 @@
            MOVE CD-HOUR  TO WS-HOUR
            MOVE CD-MINUTE TO WS-MINUTE
            MOVE CD-SECOND TO WS-SECOND
-           
-           DISPLAY '======================================='
-           DISPLAY '   ENTERPRISE COBOL FIBONACCI ANALYZER'
+           MOVE WS-CURRENT-DATE TO WS-RUN-DATE
+
+           COMPUTE WS-START-TOTAL-SECS =
+               WS-HOUR * 3600 + WS-MINUTE * 60 + WS-SECOND
+
+           IF PARM-LENGTH > ZERO
+               MOVE PARM-USERID TO WS-USERID
+           ELSE
+               MOVE SPACES TO WS-USERID
+           END-IF
+
+           COMPUTE WS-OFFSET-HOURS = FUNCTION ABS(CD-GMT-DIFF) / 100
+           COMPUTE WS-OFFSET-MINS =
+               FUNCTION MOD(FUNCTION ABS(CD-GMT-DIFF), 100)
+           COMPUTE WS-OFFSET-TOTAL-MIN =
+               WS-OFFSET-HOURS * 60 + WS-OFFSET-MINS
+           IF CD-GMT-DIFF < 0
+               COMPUTE WS-OFFSET-TOTAL-MIN = WS-OFFSET-TOTAL-MIN * -1
+           END-IF
+           COMPUTE WS-LOCAL-TOTAL-MIN = CD-HOUR * 60 + CD-MINUTE
+           COMPUTE WS-GMT-TOTAL-MIN =
+               WS-LOCAL-TOTAL-MIN - WS-OFFSET-TOTAL-MIN
+           IF WS-GMT-TOTAL-MIN < 0
+               ADD 1440 TO WS-GMT-TOTAL-MIN
+           END-IF
+           IF WS-GMT-TOTAL-MIN >= 1440
+               SUBTRACT 1440 FROM WS-GMT-TOTAL-MIN
+           END-IF
+           COMPUTE CD-GMT-HOUR = WS-GMT-TOTAL-MIN / 60
+           COMPUTE CD-GMT-MINUTE = FUNCTION MOD(WS-GMT-TOTAL-MIN, 60)
+
+           STRING WS-HOUR   DELIMITED BY SIZE
+                  ':'       DELIMITED BY SIZE
+                  WS-MINUTE DELIMITED BY SIZE
+                  ':'       DELIMITED BY SIZE
+                  WS-SECOND DELIMITED BY SIZE
+               INTO TIMESTAMP
+           END-STRING
+
+           OPEN OUTPUT PRINT-FILE
+           WRITE PRINT-RECORD FROM HEADER-LINE
+
+           DISPLAY HEADER-LINE
            DISPLAY '======================================='
            DISPLAY 'Date: ' WS-YEAR '/' WS-MONTH '/' WS-DAY
            DISPLAY 'Time: ' WS-HOUR ':' WS-MINUTE ':' WS-SECOND
+               ' LOCAL  (' CD-GMT-HOUR ':' CD-GMT-MINUTE ' GMT)'
            DISPLAY SPACE
-           
+
            SET DATA-IS-VALID TO TRUE
-           MOVE ZERO TO WS-ACTUAL-COUNT.
-       
+           MOVE ZERO TO WS-ACTUAL-COUNT
+           MOVE ZERO TO WS-DIVISIBILITY-WARNINGS
+           MOVE ZERO TO WS-MONOTONIC-WARNINGS
+
+           PERFORM 010-READ-CONTROL-CARD.
+
+       010-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE
+
+           IF CARD-FILE-OK OR CARD-FILE-AT-EOF
+               READ CONTROL-CARD-FILE INTO WS-CONTROL-CARD
+                   AT END
+                       SET WS-CARD-PRESENT TO 'N'
+                   NOT AT END
+                       SET CONTROL-CARD-FOUND TO TRUE
+               END-READ
+           ELSE
+               SET WS-CARD-PRESENT TO 'N'
+           END-IF
+
+           CLOSE CONTROL-CARD-FILE
+
+           IF CONTROL-CARD-FOUND
+               IF WS-CC-TERM-COUNT IS NUMERIC
+                       AND WS-CC-TERM-COUNT > 0
+                   MOVE WS-CC-TERM-COUNT TO WS-MAX-ELEMENTS
+                   DISPLAY 'CONTROL CARD: TERM COUNT = '
+                       WS-CC-TERM-COUNT
+               ELSE
+                   DISPLAY
+                     'CONTROL CARD TERM COUNT INVALID, USING DEFAULT'
+               END-IF
+
+               IF WS-CC-SEED-1 IS NUMERIC AND WS-CC-SEED-2 IS NUMERIC
+                       AND NOT (WS-CC-SEED-1 = ZERO
+                                AND WS-CC-SEED-2 = ZERO)
+                   MOVE WS-CC-SEED-1 TO WS-SEED-1
+                   MOVE WS-CC-SEED-2 TO WS-SEED-2
+                   DISPLAY 'CONTROL CARD: SEEDS = ' WS-CC-SEED-1
+                       ' , ' WS-CC-SEED-2
+               END-IF
+
+               IF WS-CC-TOP-N IS NUMERIC AND WS-CC-TOP-N > 0
+                   MOVE WS-CC-TOP-N TO WS-TOP-N
+               END-IF
+
+               IF WS-CC-NEGA-MODE = 'Y'
+                   SET NEGA-MODE-ON TO TRUE
+                   DISPLAY 'CONTROL CARD: NEGAFIBONACCI MODE ACTIVE'
+               END-IF
+
+               IF WS-CC-LOAD-DATE IS NUMERIC AND WS-CC-LOAD-DATE > 0
+                   MOVE WS-CC-LOAD-DATE TO WS-LOAD-DATE
+                   SET SKIP-REGEN-REQUESTED TO TRUE
+                   DISPLAY 'CONTROL CARD: LOAD FROM HISTORY, RUN DATE '
+                       '= ' WS-CC-LOAD-DATE
+               END-IF
+
+               IF WS-CC-COMPARE-DATE IS NUMERIC
+                       AND WS-CC-COMPARE-DATE > 0
+                       AND WS-CC-COMPARE-BASE IS NUMERIC
+                       AND WS-CC-COMPARE-BASE > 0
+                   MOVE WS-CC-COMPARE-DATE TO WS-COMPARE-DATE
+                   MOVE WS-CC-COMPARE-BASE TO WS-COMPARE-BASE-DATE
+                   SET COMPARE-REQUESTED TO TRUE
+                   DISPLAY 'CONTROL CARD: COMPARE SAVED RUN '
+                       WS-CC-COMPARE-BASE ' AGAINST SAVED RUN '
+                       WS-CC-COMPARE-DATE
+               END-IF
+
+               IF WS-CC-SUMMARY-ONLY = 'Y'
+                   SET SUMMARY-ONLY-MODE TO TRUE
+                   DISPLAY 'CONTROL CARD: SUMMARY-ONLY MODE ACTIVE'
+               END-IF
+
+               IF WS-CC-DELTA-TOLER IS NUMERIC
+                       AND WS-CC-DELTA-TOLER > ZERO
+                   MOVE WS-CC-DELTA-TOLER TO WS-DELTA-TOLERANCE
+                   DISPLAY 'CONTROL CARD: DELTA TOLERANCE = '
+                       WS-CC-DELTA-TOLER '%'
+               END-IF
+
+               IF WS-CC-TRUNC-AVG = 'Y'
+                   SET TRUNC-AVG-MODE TO TRUE
+                   DISPLAY
+                     'CONTROL CARD: TRUNCATED AVERAGE MATH ACTIVE'
+               END-IF
+
+               IF WS-CC-SMALL-BOUND IS NUMERIC
+                       AND WS-CC-SMALL-BOUND > ZERO
+                   MOVE WS-CC-SMALL-BOUND TO WS-SMALL-BOUNDARY
+               END-IF
+
+               IF WS-CC-MEDIUM-BOUND IS NUMERIC
+                       AND WS-CC-MEDIUM-BOUND > ZERO
+                   MOVE WS-CC-MEDIUM-BOUND TO WS-MEDIUM-BOUNDARY
+               END-IF
+
+               IF WS-CC-HUGE-BOUND IS NUMERIC
+                       AND WS-CC-HUGE-BOUND > ZERO
+                   MOVE WS-CC-HUGE-BOUND TO WS-HUGE-BOUNDARY
+               END-IF
+
+               DISPLAY 'CONTROL CARD: CATEGORY BOUNDARIES = '
+                   WS-SMALL-BOUNDARY ' / ' WS-MEDIUM-BOUNDARY
+                   ' / ' WS-HUGE-BOUNDARY
+
+               IF WS-CC-DENS-LOW IS NUMERIC AND WS-CC-DENS-LOW > ZERO
+                   MOVE WS-CC-DENS-LOW TO WS-PRIME-DENSITY-LOW-THRESH
+               END-IF
+
+               IF WS-CC-DENS-HIGH IS NUMERIC AND WS-CC-DENS-HIGH > ZERO
+                   MOVE WS-CC-DENS-HIGH TO WS-PRIME-DENSITY-HIGH-THRESH
+               END-IF
+
+               DISPLAY 'CONTROL CARD: PRIME DENSITY THRESHOLDS = '
+                   WS-PRIME-DENSITY-LOW-THRESH ' / '
+                   WS-PRIME-DENSITY-HIGH-THRESH
+
+               IF WS-CC-QA-MODE = 'Y'
+                   SET QA-MODE-ON TO TRUE
+                   MOVE 12 TO WS-MAX-ELEMENTS
+                   MOVE 0 TO WS-SEED-1
+                   MOVE 1 TO WS-SEED-2
+                   MOVE 1000 TO WS-SMALL-BOUNDARY
+                   MOVE 1000000 TO WS-MEDIUM-BOUNDARY
+                   MOVE 1000000000000 TO WS-HUGE-BOUNDARY
+                   MOVE 'N' TO WS-NEGA-MODE-SW
+                   MOVE 'N' TO WS-SKIP-REGEN-SW
+                   MOVE 'N' TO WS-COMPARE-SW
+                   MOVE 'N' TO WS-SUMMARY-ONLY-SW
+                   DISPLAY 'CONTROL CARD: QA SELF-TEST MODE ACTIVE - '
+                       'TERM COUNT, SEEDS AND BOUNDARIES FORCED TO '
+                       'DEFAULTS'
+               END-IF
+           ELSE
+               DISPLAY 'NO CONTROL CARD SUPPLIED, USING DEFAULT'
+           END-IF
+
+           PERFORM 030-VALIDATE-INPUT
+
+           PERFORM 020-CHECK-RESTART
+
+           PERFORM 040-READ-CONTROL-TOTALS.
+
+       040-READ-CONTROL-TOTALS.
+           OPEN INPUT CONTROL-TOTAL-FILE
+
+           IF CTL-FILE-OK
+               READ CONTROL-TOTAL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-CUMULATIVE-SUM TO WS-CUMULATIVE-SUM
+                       MOVE CTL-RUN-COUNT      TO WS-CTL-RUN-COUNT
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF
+
+           DISPLAY 'CUMULATIVE SUM BEFORE THIS RUN: '
+               WS-CUMULATIVE-SUM ' OVER ' WS-CTL-RUN-COUNT ' RUNS'.
+
+       030-VALIDATE-INPUT.
+           IF WS-MAX-ELEMENTS = ZERO OR WS-MAX-ELEMENTS > 200
+               SET DATA-INVALID TO TRUE
+               DISPLAY
+                 'ERROR: TERM COUNT ' WS-MAX-ELEMENTS
+                 ' IS OUT OF RANGE (1-200) - DEFAULTING TO 50'
+               MOVE 50 TO WS-MAX-ELEMENTS
+           ELSE
+               SET DATA-IS-VALID TO TRUE
+           END-IF.
+
+       020-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF CKPT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-MAX-ELEMENTS = WS-MAX-ELEMENTS
+                               AND CKPT-SEED-1 = WS-SEED-1
+                               AND CKPT-SEED-2 = WS-SEED-2
+                           SET RESTART-TAKEN TO TRUE
+                           MOVE CKPT-INDEX   TO WS-RESTART-INDEX
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF RESTART-TAKEN
+               DISPLAY 'RESTART POINT FOUND AT TERM '
+                   WS-RESTART-INDEX
+           END-IF.
+
        100-GENERATE-FIBONACCI.
            DISPLAY 'GENERATING FIBONACCI SEQUENCE...'
            DISPLAY SPACE
-           
-           IF WS-MAX-ELEMENTS > 50
-               DISPLAY 'WARNING: MAX ELEMENTS LIMITED TO 50'
-               MOVE 50 TO WS-ACTUAL-COUNT
-           ELSE
+
+           OPEN INPUT FIB-HISTORY-FILE
+           IF HIST-FILE-OK
+               SET HIST-FILE-OPEN-OK TO TRUE
+           END-IF
+
+           IF SKIP-REGEN-REQUESTED
+               PERFORM 105-LOAD-FROM-HISTORY
+                   THRU 105-LOAD-FROM-HISTORY-EXIT
+           END-IF
+
+           IF NOT SKIP-REGEN-REQUESTED
                MOVE WS-MAX-ELEMENTS TO WS-ACTUAL-COUNT
+
+               MOVE 1 TO WS-START-INDEX
+               IF RESTART-TAKEN
+                   DISPLAY 'RESTART: CHECKPOINT FOUND AT TERM '
+                       WS-RESTART-INDEX ' - RE-DERIVING TERMS 1 '
+                       'THROUGH ' WS-ACTUAL-COUNT
+                       ' TO FULLY REPOPULATE THE TABLE'
+               END-IF
+
+               PERFORM VARYING WS-INDEX FROM WS-START-INDEX BY 1
+                         UNTIL WS-INDEX > WS-ACTUAL-COUNT
+                               OR OVERFLOW-DETECTED
+
+                   EVALUATE TRUE
+                       WHEN WS-INDEX = 1
+                           MOVE WS-SEED-1 TO FIB-NUMBER(WS-INDEX)
+                       WHEN WS-INDEX = 2
+                           MOVE WS-SEED-2 TO FIB-NUMBER(WS-INDEX)
+                       WHEN OTHER
+                           COMPUTE WS-INDEX-1 = WS-INDEX - 1
+                           COMPUTE WS-INDEX-2 = WS-INDEX - 2
+                           COMPUTE FIB-NUMBER(WS-INDEX) =
+                               FIB-NUMBER(WS-INDEX-1) +
+                               FIB-NUMBER(WS-INDEX-2)
+                               ON SIZE ERROR
+                                   PERFORM 130-HANDLE-OVERFLOW
+                           END-COMPUTE
+                   END-EVALUATE
+
+                   IF NOT OVERFLOW-DETECTED
+                       IF NEGA-MODE-ON
+                               AND FUNCTION MOD(WS-INDEX, 2) NOT = 0
+                           SET NEGA-VALUE(WS-INDEX) TO TRUE
+                       ELSE
+                           SET POSI-VALUE(WS-INDEX) TO TRUE
+                       END-IF
+                       PERFORM 110-CLASSIFY-NUMBER
+                       IF FUNCTION MOD(WS-INDEX, WS-CHECKPOINT-EVERY)
+                               = 0
+                           PERFORM 140-WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
+
+               END-PERFORM
            END-IF
-           
-           PERFORM VARYING WS-INDEX FROM 1 BY 1
-                     UNTIL WS-INDEX > WS-ACTUAL-COUNT
-               
-               EVALUATE TRUE
-                   WHEN WS-INDEX = 1
-                       MOVE 0 TO FIB-NUMBER(WS-INDEX)
-                   WHEN WS-INDEX = 2
-                       MOVE 1 TO FIB-NUMBER(WS-INDEX)
-                   WHEN OTHER
-                       COMPUTE WS-INDEX-1 = WS-INDEX - 1
-                       COMPUTE WS-INDEX-2 = WS-INDEX - 2
-                       COMPUTE FIB-NUMBER(WS-INDEX) =
-                           FIB-NUMBER(WS-INDEX-1) +
-                           FIB-NUMBER(WS-INDEX-2)
-               END-EVALUATE
-               
-               PERFORM 110-CLASSIFY-NUMBER
-               
-           END-PERFORM.
+
+           IF HIST-FILE-OPEN-OK
+               CLOSE FIB-HISTORY-FILE
+           END-IF.
+
+       105-LOAD-FROM-HISTORY.
+           DISPLAY 'SKIPPING REGENERATION - LOADING TABLE FROM '
+               'HISTORY, RUN DATE = ' WS-LOAD-DATE
+
+           MOVE ZERO TO WS-ACTUAL-COUNT
+           MOVE 'N' TO WS-HIST-LOAD-EOF-SW
+
+           IF NOT HIST-FILE-OPEN-OK
+               DISPLAY 'WARNING: HISTORY FILE NOT AVAILABLE - '
+                   'REVERTING TO REGENERATION'
+               MOVE 'N' TO WS-SKIP-REGEN-SW
+               GO TO 105-LOAD-FROM-HISTORY-EXIT
+           END-IF
+
+           MOVE WS-LOAD-DATE TO HIST-RUN-DATE
+           MOVE ZERO TO HIST-TERM-INDEX
+
+           START FIB-HISTORY-FILE KEY IS NOT LESS THAN HIST-KEY
+               INVALID KEY
+                   DISPLAY 'WARNING: NO HISTORY FOUND FOR RUN DATE '
+                       WS-LOAD-DATE ' - REVERTING TO REGENERATION'
+                   MOVE 'N' TO WS-SKIP-REGEN-SW
+                   GO TO 105-LOAD-FROM-HISTORY-EXIT
+           END-START
+
+           PERFORM UNTIL HIST-LOAD-EOF-REACHED
+               READ FIB-HISTORY-FILE NEXT RECORD
+                   AT END
+                       SET HIST-LOAD-EOF-REACHED TO TRUE
+                   NOT AT END
+                       IF HIST-RUN-DATE NOT = WS-LOAD-DATE
+                           SET HIST-LOAD-EOF-REACHED TO TRUE
+                       ELSE
+                           ADD 1 TO WS-ACTUAL-COUNT
+                           MOVE HIST-FIB-NUMBER
+                               TO FIB-NUMBER(WS-ACTUAL-COUNT)
+                           MOVE HIST-FIB-STATUS
+                               TO FIB-STATUS(WS-ACTUAL-COUNT)
+                           MOVE HIST-FIB-CATEGORY
+                               TO FIB-CATEGORY(WS-ACTUAL-COUNT)
+                           MOVE HIST-SM-FACTOR
+                               TO FIB-SM-FACTOR(WS-ACTUAL-COUNT)
+                           IF NEGA-MODE-ON
+                                   AND FUNCTION MOD(WS-ACTUAL-COUNT, 2)
+                                       NOT = 0
+                               SET NEGA-VALUE(WS-ACTUAL-COUNT) TO TRUE
+                           ELSE
+                               SET POSI-VALUE(WS-ACTUAL-COUNT) TO TRUE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY 'LOADED ' WS-ACTUAL-COUNT
+               ' TERMS FROM HISTORY'.
+
+       105-LOAD-FROM-HISTORY-EXIT.
+           EXIT.
+
+       140-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RUN-DATE     TO CKPT-RUN-DATE
+           MOVE WS-MAX-ELEMENTS TO CKPT-MAX-ELEMENTS
+           MOVE WS-SEED-1       TO CKPT-SEED-1
+           MOVE WS-SEED-2       TO CKPT-SEED-2
+           MOVE WS-INDEX        TO CKPT-INDEX
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       130-HANDLE-OVERFLOW.
+           SET OVERFLOW-DETECTED TO TRUE
+           COMPUTE WS-ACTUAL-COUNT = WS-INDEX - 1
+           DISPLAY 'WARNING: FIB-NUMBER OVERFLOW AT TERM ' WS-INDEX
+           DISPLAY '         SEQUENCE TRUNCATED TO '
+               WS-ACTUAL-COUNT ' TERMS'.
        
        110-CLASSIFY-NUMBER.
            DIVIDE FIB-NUMBER(WS-INDEX) BY 2
@@ -213,75 +1052,247 @@
                SET IS-ODD(WS-INDEX) TO TRUE
            END-IF
            
-           PERFORM 120-CHECK-PRIME
-           
+           PERFORM 120-CHECK-PRIME THRU 120-CHECK-PRIME-EXIT
+           IF WS-SEED-1 = 0 AND WS-SEED-2 = 1
+               PERFORM 125-VERIFY-DIVISIBILITY-PATTERN
+           END-IF
+           PERFORM 126-VERIFY-MONOTONIC-INCREASE
+
            EVALUATE TRUE
-               WHEN FIB-NUMBER(WS-INDEX) < 1000
+               WHEN FIB-NUMBER(WS-INDEX) < WS-SMALL-BOUNDARY
                    SET SMALL-NUMBER(WS-INDEX) TO TRUE
-               WHEN FIB-NUMBER(WS-INDEX) < 1000000
+               WHEN FIB-NUMBER(WS-INDEX) < WS-MEDIUM-BOUNDARY
                    SET MEDIUM-NUMBER(WS-INDEX) TO TRUE
-               WHEN OTHER
+               WHEN FIB-NUMBER(WS-INDEX) < WS-HUGE-BOUNDARY
                    SET LARGE-NUMBER(WS-INDEX) TO TRUE
+               WHEN OTHER
+                   SET HUGE-NUMBER(WS-INDEX) TO TRUE
            END-EVALUATE.
        
        120-CHECK-PRIME.
            MOVE 'Y' TO WS-IS-PRIME
-           
+           MOVE 'N' TO WS-HIST-CACHE-SW
+           MOVE ZERO TO FIB-SM-FACTOR(WS-INDEX)
+
+           IF HIST-FILE-OPEN-OK
+               MOVE FIB-NUMBER(WS-INDEX) TO HIST-FIB-NUMBER
+               READ FIB-HISTORY-FILE KEY IS HIST-FIB-NUMBER
+                   INVALID KEY
+                       MOVE 'N' TO WS-HIST-CACHE-SW
+                   NOT INVALID KEY
+                       SET HIST-CACHE-HIT TO TRUE
+               END-READ
+           END-IF
+
+           IF HIST-CACHE-HIT
+               IF HIST-FIB-STATUS = 'P'
+                   MOVE 'Y' TO WS-IS-PRIME
+               ELSE
+                   MOVE 'N' TO WS-IS-PRIME
+               END-IF
+               MOVE HIST-SM-FACTOR TO FIB-SM-FACTOR(WS-INDEX)
+           ELSE
            IF FIB-NUMBER(WS-INDEX) < 2
                MOVE 'N' TO WS-IS-PRIME
            ELSE
-               PERFORM VARYING WS-DIVISOR FROM 2 BY 1
-                         UNTIL WS-DIVISOR * WS-DIVISOR 
-                               > FIB-NUMBER(WS-INDEX)
-                         OR WS-IS-PRIME = 'N'
-                   
-                   DIVIDE FIB-NUMBER(WS-INDEX) BY WS-DIVISOR
+               IF FIB-NUMBER(WS-INDEX) = 2
+                   MOVE 'Y' TO WS-IS-PRIME
+               ELSE
+                   DIVIDE FIB-NUMBER(WS-INDEX) BY 2
                        GIVING WS-TEMP-AREA
                        REMAINDER WS-MOD-RESULT
-                   
+                       ON SIZE ERROR
+                           MOVE 'N' TO WS-IS-PRIME
+                           GO TO 120-CHECK-PRIME-EXIT
+                   END-DIVIDE
                    IF WS-MOD-RESULT = 0
                        MOVE 'N' TO WS-IS-PRIME
+                       MOVE 2 TO FIB-SM-FACTOR(WS-INDEX)
+                   ELSE
+                       PERFORM VARYING WS-DIVISOR FROM 3 BY 2
+                                 UNTIL WS-DIVISOR * WS-DIVISOR
+                                       > FIB-NUMBER(WS-INDEX)
+                                 OR WS-DIVISOR = ZERO
+                                 OR WS-IS-PRIME = 'N'
+
+                           DIVIDE FIB-NUMBER(WS-INDEX) BY WS-DIVISOR
+                               GIVING WS-TEMP-AREA
+                               REMAINDER WS-MOD-RESULT
+                               ON SIZE ERROR
+                                   DISPLAY 'WARNING: PRIMALITY CHECK '
+                                       'SIZE ERROR AT TERM ' WS-INDEX
+                                       ' DIVISOR ' WS-DIVISOR
+                                   MOVE 'N' TO WS-IS-PRIME
+                           END-DIVIDE
+
+                           IF WS-MOD-RESULT = 0
+                               MOVE 'N' TO WS-IS-PRIME
+                               MOVE WS-DIVISOR
+                                   TO FIB-SM-FACTOR(WS-INDEX)
+                           END-IF
+
+                       END-PERFORM
                    END-IF
-                   
-               END-PERFORM
+               END-IF
            END-IF
-           
+           END-IF
+
            IF WS-IS-PRIME = 'Y'
                SET IS-PRIME(WS-INDEX) TO TRUE
            END-IF.
-       
+
+       120-CHECK-PRIME-EXIT.
+           EXIT.
+
+       125-VERIFY-DIVISIBILITY-PATTERN.
+           IF FUNCTION MOD(WS-INDEX - 1, 3) = 0
+               DIVIDE FIB-NUMBER(WS-INDEX) BY 2
+                   GIVING WS-TEMP-AREA
+                   REMAINDER WS-DIVMOD-RESULT
+               IF WS-DIVMOD-RESULT NOT = 0
+                   ADD 1 TO WS-DIVISIBILITY-WARNINGS
+                   DISPLAY 'DATA INTEGRITY WARNING: TERM ' WS-INDEX
+                       ' IS A MULTIPLE OF 3 BUT ITS VALUE IS NOT '
+                       'EVENLY DIVISIBLE BY 2'
+               END-IF
+           END-IF
+
+           IF FUNCTION MOD(WS-INDEX - 1, 4) = 0
+               DIVIDE FIB-NUMBER(WS-INDEX) BY 3
+                   GIVING WS-TEMP-AREA
+                   REMAINDER WS-DIVMOD-RESULT
+               IF WS-DIVMOD-RESULT NOT = 0
+                   ADD 1 TO WS-DIVISIBILITY-WARNINGS
+                   DISPLAY 'DATA INTEGRITY WARNING: TERM ' WS-INDEX
+                       ' IS A MULTIPLE OF 4 BUT ITS VALUE IS NOT '
+                       'EVENLY DIVISIBLE BY 3'
+               END-IF
+           END-IF
+
+           IF FUNCTION MOD(WS-INDEX - 1, 5) = 0
+               DIVIDE FIB-NUMBER(WS-INDEX) BY 5
+                   GIVING WS-TEMP-AREA
+                   REMAINDER WS-DIVMOD-RESULT
+               IF WS-DIVMOD-RESULT NOT = 0
+                   ADD 1 TO WS-DIVISIBILITY-WARNINGS
+                   DISPLAY 'DATA INTEGRITY WARNING: TERM ' WS-INDEX
+                       ' IS A MULTIPLE OF 5 BUT ITS VALUE IS NOT '
+                       'EVENLY DIVISIBLE BY 5'
+               END-IF
+           END-IF
+
+           IF FUNCTION MOD(WS-INDEX - 1, 6) = 0
+               DIVIDE FIB-NUMBER(WS-INDEX) BY 8
+                   GIVING WS-TEMP-AREA
+                   REMAINDER WS-DIVMOD-RESULT
+               IF WS-DIVMOD-RESULT NOT = 0
+                   ADD 1 TO WS-DIVISIBILITY-WARNINGS
+                   DISPLAY 'DATA INTEGRITY WARNING: TERM ' WS-INDEX
+                       ' IS A MULTIPLE OF 6 BUT ITS VALUE IS NOT '
+                       'EVENLY DIVISIBLE BY 8'
+               END-IF
+           END-IF.
+
+       126-VERIFY-MONOTONIC-INCREASE.
+           IF WS-INDEX > 2
+               IF FIB-NUMBER(WS-INDEX) < FIB-NUMBER(WS-INDEX - 1)
+                   ADD 1 TO WS-MONOTONIC-WARNINGS
+                   DISPLAY 'DATA INTEGRITY WARNING: TERM ' WS-INDEX
+                       ' (' FIB-NUMBER(WS-INDEX) ') IS LESS THAN '
+                       'TERM ' WS-INDEX ' - 1 ('
+                       FIB-NUMBER(WS-INDEX - 1) ')'
+               END-IF
+           END-IF.
+
        200-ANALYZE-SEQUENCE.
            DISPLAY 'ANALYZING SEQUENCE PROPERTIES...'
            DISPLAY SPACE
            
            MOVE ZERO TO WS-SUM
+           MOVE ZERO TO WS-SUM-EVEN
            MOVE ZERO TO STAT-COUNT-EVEN
            MOVE ZERO TO STAT-COUNT-ODD
            MOVE ZERO TO STAT-COUNT-PRIME
-           
+           MOVE ZERO TO STAT-COUNT-SMALL
+           MOVE ZERO TO STAT-COUNT-MEDIUM
+           MOVE ZERO TO STAT-COUNT-LARGE
+           MOVE ZERO TO STAT-COUNT-HUGE
+           MOVE ZERO TO STAT-COUNT-PRIME-PAIRS
+           MOVE ZERO TO WS-LAST-PRIME-INDEX
+           MOVE ZERO TO WS-PRIME-GAP-SUM
+           MOVE ZERO TO WS-PRIME-GAP-COUNT
+
            PERFORM VARYING WS-INDEX FROM 1 BY 1
                      UNTIL WS-INDEX > WS-ACTUAL-COUNT
-               
+
                ADD FIB-NUMBER(WS-INDEX) TO WS-SUM
-               
+                   ON SIZE ERROR
+                       DISPLAY 'WARNING: WS-SUM OVERFLOW AT TERM '
+                           WS-INDEX ' - SUM TRUNCATED'
+               END-ADD
+
                IF IS-EVEN(WS-INDEX)
                    ADD 1 TO STAT-COUNT-EVEN
                END-IF
-               
+
+               IF FUNCTION MOD(FIB-NUMBER(WS-INDEX), 2) = 0
+                   ADD FIB-NUMBER(WS-INDEX) TO WS-SUM-EVEN
+                       ON SIZE ERROR
+                           DISPLAY 'WARNING: WS-SUM-EVEN OVERFLOW '
+                               'AT TERM ' WS-INDEX ' - SUM TRUNCATED'
+                   END-ADD
+               END-IF
+
                IF IS-ODD(WS-INDEX)
                    ADD 1 TO STAT-COUNT-ODD
                END-IF
-               
+
                IF IS-PRIME(WS-INDEX)
                    ADD 1 TO STAT-COUNT-PRIME
+                   IF WS-LAST-PRIME-INDEX > ZERO
+                       ADD 1 TO WS-PRIME-GAP-COUNT
+                       COMPUTE WS-PRIME-GAP-SUM =
+                           WS-PRIME-GAP-SUM
+                           + (WS-INDEX - WS-LAST-PRIME-INDEX)
+                   END-IF
+                   MOVE WS-INDEX TO WS-LAST-PRIME-INDEX
                END-IF
-               
+
+               IF WS-INDEX > 1
+                   IF IS-PRIME(WS-INDEX) AND IS-PRIME(WS-INDEX - 1)
+                       ADD 1 TO STAT-COUNT-PRIME-PAIRS
+                   END-IF
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN SMALL-NUMBER(WS-INDEX)
+                       ADD 1 TO STAT-COUNT-SMALL
+                   WHEN MEDIUM-NUMBER(WS-INDEX)
+                       ADD 1 TO STAT-COUNT-MEDIUM
+                   WHEN LARGE-NUMBER(WS-INDEX)
+                       ADD 1 TO STAT-COUNT-LARGE
+                   WHEN HUGE-NUMBER(WS-INDEX)
+                       ADD 1 TO STAT-COUNT-HUGE
+               END-EVALUATE
+
            END-PERFORM.
        
        300-CALCULATE-STATISTICS.
-           COMPUTE WS-AVERAGE ROUNDED = 
-               WS-SUM / WS-ACTUAL-COUNT
-           
+           IF TRUNC-AVG-MODE
+               COMPUTE WS-AVERAGE =
+                   WS-SUM / WS-ACTUAL-COUNT
+           ELSE
+               COMPUTE WS-AVERAGE ROUNDED =
+                   WS-SUM / WS-ACTUAL-COUNT
+           END-IF
+
+           IF WS-PRIME-GAP-COUNT > ZERO
+               COMPUTE WS-AVG-PRIME-GAP ROUNDED =
+                   WS-PRIME-GAP-SUM / WS-PRIME-GAP-COUNT
+           ELSE
+               MOVE ZERO TO WS-AVG-PRIME-GAP
+           END-IF
+
            MOVE FIB-NUMBER(1) TO WS-MAX-VALUE
            MOVE FIB-NUMBER(1) TO WS-MIN-VALUE
            
@@ -306,23 +1317,105 @@
            COMPUTE PCT-ODD ROUNDED = 
                (STAT-COUNT-ODD * 100) / WS-ACTUAL-COUNT
            
-           COMPUTE PCT-PRIME ROUNDED = 
-               (STAT-COUNT-PRIME * 100) / WS-ACTUAL-COUNT.
-       
+           COMPUTE PCT-PRIME ROUNDED =
+               (STAT-COUNT-PRIME * 100) / WS-ACTUAL-COUNT
+
+           COMPUTE PCT-SMALL ROUNDED =
+               (STAT-COUNT-SMALL * 100) / WS-ACTUAL-COUNT
+
+           COMPUTE PCT-MEDIUM ROUNDED =
+               (STAT-COUNT-MEDIUM * 100) / WS-ACTUAL-COUNT
+
+           COMPUTE PCT-LARGE ROUNDED =
+               (STAT-COUNT-LARGE * 100) / WS-ACTUAL-COUNT
+
+           COMPUTE PCT-HUGE ROUNDED =
+               (STAT-COUNT-HUGE * 100) / WS-ACTUAL-COUNT.
+
+       310-CHECK-PRIME-DENSITY.
+           IF PCT-PRIME < WS-PRIME-DENSITY-LOW-THRESH
+               DISPLAY SPACE
+               DISPLAY '*** PRIME-DENSITY ALERT: PRIME PERCENTAGE '
+                   PCT-PRIME '% IS BELOW THE LOW THRESHOLD OF '
+                   WS-PRIME-DENSITY-LOW-THRESH '% ***'
+           END-IF
+
+           IF PCT-PRIME > WS-PRIME-DENSITY-HIGH-THRESH
+               DISPLAY SPACE
+               DISPLAY '*** PRIME-DENSITY ALERT: PRIME PERCENTAGE '
+                   PCT-PRIME '% IS ABOVE THE HIGH THRESHOLD OF '
+                   WS-PRIME-DENSITY-HIGH-THRESH '% ***'
+           END-IF.
+
        400-DISPLAY-RESULTS.
            DISPLAY 'FIBONACCI SEQUENCE RESULTS:'
            DISPLAY '==========================='
            DISPLAY SPACE
-           
-           DISPLAY 'IDX |      VALUE      |   TYPE   |   RATIO'
-           DISPLAY '----+-----------------+----------+-----------'
-           
+
+           IF NEGA-MODE-ON
+               DISPLAY 'NEGAFIBONACCI VALUES SHOWN IN NEGA-VALUE '
+                   'COLUMN (F(-n) = (-1)**(n+1) * F(n))'
+               DISPLAY SPACE
+           END-IF
+
+           IF SUMMARY-ONLY-MODE
+               DISPLAY 'SUMMARY-ONLY MODE: DETAIL LINES SUPPRESSED'
+               DISPLAY SPACE
+               GO TO 400-DISPLAY-RESULTS-SUMMARY
+           END-IF
+
+           MOVE 1 TO WS-PAGE-NUMBER
+           MOVE ZERO TO WS-LINE-COUNT
+           MOVE ZERO TO WS-LAST-DIGIT-COUNT
+           PERFORM 405-PRINT-PAGE-HEADER
+
            PERFORM VARYING WS-INDEX FROM 1 BY 1
                      UNTIL WS-INDEX > WS-ACTUAL-COUNT
-               
+
                MOVE WS-INDEX TO DL-INDEX
                MOVE FIB-NUMBER(WS-INDEX) TO DL-VALUE
-               
+               PERFORM 407-COMPUTE-HEX-VALUE
+
+               IF NEGA-VALUE(WS-INDEX)
+                   COMPUTE WS-SIGNED-WORK =
+                       FIB-NUMBER(WS-INDEX) * -1
+               ELSE
+                   MOVE FIB-NUMBER(WS-INDEX) TO WS-SIGNED-WORK
+               END-IF
+               MOVE WS-SIGNED-WORK TO DL-NEGA-VALUE
+
+               COMPUTE WS-SQRT-INT =
+                   FUNCTION INTEGER(FUNCTION SQRT(FIB-NUMBER(WS-INDEX)))
+               COMPUTE WS-SQ-LOW = WS-SQRT-INT * WS-SQRT-INT
+               COMPUTE WS-SQ-HIGH =
+                   (WS-SQRT-INT + 1) * (WS-SQRT-INT + 1)
+               COMPUTE WS-SQ-DIST-LOW =
+                   FIB-NUMBER(WS-INDEX) - WS-SQ-LOW
+               COMPUTE WS-SQ-DIST-HIGH =
+                   WS-SQ-HIGH - FIB-NUMBER(WS-INDEX)
+               IF WS-SQ-DIST-LOW < WS-SQ-DIST-HIGH
+                   MOVE WS-SQ-DIST-LOW TO DL-SQ-DIST
+               ELSE
+                   MOVE WS-SQ-DIST-HIGH TO DL-SQ-DIST
+               END-IF
+
+               IF FIB-NUMBER(WS-INDEX) = ZERO
+                   MOVE 1 TO WS-DIGIT-COUNT
+               ELSE
+                   COMPUTE WS-DIGIT-COUNT =
+                       FUNCTION INTEGER(
+                           FUNCTION LOG10(FIB-NUMBER(WS-INDEX))) + 1
+               END-IF
+               MOVE WS-DIGIT-COUNT TO DL-DIGITS
+               MOVE FIB-SM-FACTOR(WS-INDEX) TO DL-SM-FACTOR
+
+               IF WS-DIGIT-COUNT > WS-LAST-DIGIT-COUNT
+                   DISPLAY '*** MILESTONE: TERM ' WS-INDEX
+                       ' IS THE FIRST WITH ' WS-DIGIT-COUNT
+                       ' DIGITS ***'
+                   MOVE WS-DIGIT-COUNT TO WS-LAST-DIGIT-COUNT
+               END-IF
+
                EVALUATE TRUE
                    WHEN IS-EVEN(WS-INDEX) AND IS-PRIME(WS-INDEX)
                        MOVE 'EVEN PRIME' TO DL-TYPE
@@ -337,48 +1430,748 @@
                IF WS-INDEX > 1
                    COMPUTE WS-INDEX-1 = WS-INDEX - 1
                    IF FIB-NUMBER(WS-INDEX-1) NOT = 0
-                       COMPUTE DL-RATIO ROUNDED = 
-                           FIB-NUMBER(WS-INDEX) / 
+                       COMPUTE WS-RATIO-WORK ROUNDED =
+                           FIB-NUMBER(WS-INDEX) /
                            FIB-NUMBER(WS-INDEX-1)
                    ELSE
-                       MOVE 0 TO DL-RATIO
+                       MOVE 0 TO WS-RATIO-WORK
                    END-IF
                ELSE
-                   MOVE 0 TO DL-RATIO
+                   MOVE 0 TO WS-RATIO-WORK
                END-IF
+
+               MOVE WS-RATIO-WORK TO DL-RATIO
+               COMPUTE DL-PHI-DELTA ROUNDED =
+                   WS-RATIO-WORK - WS-PHI-CONSTANT
                
                DISPLAY DETAIL-LINE
-               
-           END-PERFORM
-           
+               WRITE PRINT-RECORD FROM DETAIL-LINE
+               ADD 1 TO WS-LINE-COUNT
+
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   AND WS-INDEX < WS-ACTUAL-COUNT
+                   ADD 1 TO WS-PAGE-NUMBER
+                   MOVE ZERO TO WS-LINE-COUNT
+                   PERFORM 405-PRINT-PAGE-HEADER
+               END-IF
+
+           END-PERFORM.
+
+       400-DISPLAY-RESULTS-SUMMARY.
            DISPLAY SPACE
            DISPLAY SPACE
-           
+
            MOVE WS-ACTUAL-COUNT TO SL-COUNT
            MOVE STAT-COUNT-EVEN TO SL-EVEN
            MOVE STAT-COUNT-ODD TO SL-ODD
            MOVE STAT-COUNT-PRIME TO SL-PRIME
-           
+
            DISPLAY SUMMARY-LINE
+           WRITE PRINT-RECORD FROM SUMMARY-LINE
            DISPLAY SPACE
-           
+
            MOVE WS-AVERAGE TO SL-AVG
            MOVE WS-MAX-VALUE TO SL-MAX
            MOVE WS-MIN-VALUE TO SL-MIN
-           
+           MOVE PCT-SMALL TO SL-PCT-SMALL
+           MOVE PCT-MEDIUM TO SL-PCT-MEDIUM
+           MOVE PCT-LARGE TO SL-PCT-LARGE
+           MOVE PCT-HUGE TO SL-PCT-HUGE
+
            DISPLAY STATS-LINE
+           WRITE PRINT-RECORD FROM STATS-LINE
            DISPLAY SPACE
            
            DISPLAY 'PERCENTAGE DISTRIBUTION:'
            DISPLAY '  Even numbers:  ' PCT-EVEN '%'
            DISPLAY '  Odd numbers:   ' PCT-ODD '%'
-           DISPLAY '  Prime numbers: ' PCT-PRIME '%'.
-       
+           DISPLAY '  Prime numbers: ' PCT-PRIME '%'
+           DISPLAY SPACE
+           DISPLAY '  Consecutive prime pairs: '
+               STAT-COUNT-PRIME-PAIRS
+           DISPLAY '  Divisibility-pattern warnings: '
+               WS-DIVISIBILITY-WARNINGS
+           DISPLAY '  Monotonic-increase warnings: '
+               WS-MONOTONIC-WARNINGS
+           DISPLAY '  Sum of even-valued terms: ' WS-SUM-EVEN
+           IF WS-LAST-PRIME-INDEX > ZERO
+               DISPLAY '  Index of last prime term: '
+                   WS-LAST-PRIME-INDEX
+           ELSE
+               DISPLAY '  Index of last prime term: NONE FOUND'
+           END-IF
+           DISPLAY '  Average gap between primes: '
+               WS-AVG-PRIME-GAP.
+
+       407-COMPUTE-HEX-VALUE.
+           MOVE SPACES TO DL-HEX
+           MOVE FIB-NUMBER(WS-INDEX) TO WS-HEX-WORK
+           MOVE 16 TO WS-HEX-POS
+
+           IF WS-HEX-WORK = ZERO
+               MOVE '0' TO DL-HEX(16:1)
+           ELSE
+               PERFORM UNTIL WS-HEX-WORK = ZERO OR WS-HEX-POS = ZERO
+                   DIVIDE WS-HEX-WORK BY 16
+                       GIVING WS-HEX-WORK
+                       REMAINDER WS-HEX-REMAINDER
+                   MOVE WS-HEX-DIGITS(WS-HEX-REMAINDER + 1:1)
+                       TO DL-HEX(WS-HEX-POS:1)
+                   SUBTRACT 1 FROM WS-HEX-POS
+               END-PERFORM
+           END-IF.
+
+       405-PRINT-PAGE-HEADER.
+           IF WS-PAGE-NUMBER > 1
+               WRITE PRINT-RECORD FROM HEADER-LINE
+                   AFTER ADVANCING PAGE
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY 'PAGE ' WS-PAGE-NUMBER
+           DISPLAY 'IDX |      VALUE      |   TYPE   |   RATIO'
+           DISPLAY '----+-----------------+----------+-----------'
+
+           WRITE PRINT-RECORD FROM COLUMN-HEADER-LINE
+           WRITE PRINT-RECORD FROM COLUMN-RULE-LINE.
+
+       410-TOP-VALUES-REPORT.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                     UNTIL WS-INDEX > WS-ACTUAL-COUNT
+
+               MOVE WS-INDEX         TO SORT-ORIG-INDEX(WS-INDEX)
+               MOVE FIB-NUMBER(WS-INDEX)
+                                     TO SORT-FIB-NUMBER(WS-INDEX)
+               MOVE FIB-STATUS(WS-INDEX)
+                                     TO SORT-FIB-STATUS(WS-INDEX)
+               MOVE FIB-CATEGORY(WS-INDEX)
+                                     TO SORT-FIB-CATEGORY(WS-INDEX)
+
+           END-PERFORM
+
+           SORT SORT-ENTRY DESCENDING KEY SORT-FIB-NUMBER
+
+           IF WS-TOP-N > WS-ACTUAL-COUNT
+               MOVE WS-ACTUAL-COUNT TO WS-TOP-COUNT
+           ELSE
+               MOVE WS-TOP-N TO WS-TOP-COUNT
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY 'TOP ' WS-TOP-COUNT ' LARGEST TERMS:'
+           DISPLAY '==========================='
+           DISPLAY 'RANK| ORIG IDX |      VALUE'
+           DISPLAY '----+----------+-----------------'
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                     UNTIL WS-INDEX > WS-TOP-COUNT
+
+               MOVE WS-INDEX TO TL-RANK
+               MOVE SORT-ORIG-INDEX(WS-INDEX) TO TL-ORIG-INDEX
+               MOVE SORT-FIB-NUMBER(WS-INDEX) TO TL-VALUE
+
+               DISPLAY TOP-VALUES-LINE
+               WRITE PRINT-RECORD FROM TOP-VALUES-LINE
+
+           END-PERFORM
+
+           DISPLAY SPACE.
+
+       420-WRITE-EXTRACT-FILE.
+           OPEN OUTPUT EXTRACT-FILE
+
+           MOVE WS-RUN-DATE TO EXT-RUN-DATE
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                     UNTIL WS-INDEX > WS-ACTUAL-COUNT
+
+               MOVE WS-INDEX              TO EXT-TERM-INDEX
+               MOVE FIB-NUMBER(WS-INDEX)  TO EXT-FIB-NUMBER
+               MOVE FIB-STATUS(WS-INDEX)  TO EXT-FIB-STATUS
+               MOVE FIB-CATEGORY(WS-INDEX) TO EXT-FIB-CATEGORY
+
+               WRITE EXTRACT-RECORD
+
+           END-PERFORM
+
+           CLOSE EXTRACT-FILE.
+
+       425-WRITE-SUMMARY-EXTRACT.
+           OPEN OUTPUT SUMMARY-EXTRACT-FILE
+
+           MOVE WS-RUN-DATE       TO SMX-RUN-DATE
+           MOVE WS-ACTUAL-COUNT   TO SMX-ACTUAL-COUNT
+           MOVE WS-SUM            TO SMX-SUM
+           MOVE WS-SUM-EVEN       TO SMX-SUM-EVEN
+           MOVE WS-AVERAGE        TO SMX-AVERAGE
+           MOVE STAT-COUNT-EVEN   TO SMX-COUNT-EVEN
+           MOVE STAT-COUNT-ODD    TO SMX-COUNT-ODD
+           MOVE STAT-COUNT-PRIME  TO SMX-COUNT-PRIME
+           MOVE STAT-COUNT-SMALL  TO SMX-COUNT-SMALL
+           MOVE STAT-COUNT-MEDIUM TO SMX-COUNT-MEDIUM
+           MOVE STAT-COUNT-LARGE  TO SMX-COUNT-LARGE
+           MOVE STAT-COUNT-HUGE   TO SMX-COUNT-HUGE
+           MOVE PCT-EVEN          TO SMX-PCT-EVEN
+           MOVE PCT-ODD           TO SMX-PCT-ODD
+           MOVE PCT-PRIME         TO SMX-PCT-PRIME
+           MOVE WS-AVG-PRIME-GAP  TO SMX-AVG-PRIME-GAP
+           MOVE WS-ELAPSED-SECS   TO SMX-ELAPSED-SECS
+
+           WRITE SUMMARY-EXTRACT-RECORD
+
+           CLOSE SUMMARY-EXTRACT-FILE.
+
+       430-MTD-YTD-ROLLUP.
+           MOVE ZERO TO WS-MTD-RUN-COUNT
+           MOVE ZERO TO WS-MTD-TERM-COUNT
+           MOVE ZERO TO WS-MTD-PRIME-COUNT
+           MOVE ZERO TO WS-YTD-RUN-COUNT
+           MOVE ZERO TO WS-YTD-TERM-COUNT
+           MOVE ZERO TO WS-YTD-PRIME-COUNT
+           MOVE 'N' TO WS-HIST-LOAD-EOF-SW
+
+           OPEN INPUT FIB-HISTORY-FILE
+           IF HIST-FILE-OK
+               PERFORM UNTIL HIST-LOAD-EOF-REACHED
+                   READ FIB-HISTORY-FILE NEXT RECORD
+                       AT END
+                           SET HIST-LOAD-EOF-REACHED TO TRUE
+                       NOT AT END
+                           IF HIST-TERM-INDEX = ZERO
+                               PERFORM 435-ACCUMULATE-ROLLUP
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FIB-HISTORY-FILE
+           ELSE
+               DISPLAY
+                   'MTD/YTD ROLLUP SKIPPED - HISTORY FILE UNAVAILABLE'
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY '===== MTD / YTD ROLLUP (FROM HISTORY FILE) ====='
+           DISPLAY 'MONTH-TO-DATE RUNS         : ' WS-MTD-RUN-COUNT
+           DISPLAY 'MONTH-TO-DATE TERMS        : ' WS-MTD-TERM-COUNT
+           DISPLAY 'MONTH-TO-DATE PRIME COUNT  : ' WS-MTD-PRIME-COUNT
+           DISPLAY 'YEAR-TO-DATE RUNS          : ' WS-YTD-RUN-COUNT
+           DISPLAY 'YEAR-TO-DATE TERMS         : ' WS-YTD-TERM-COUNT
+           DISPLAY 'YEAR-TO-DATE PRIME COUNT   : ' WS-YTD-PRIME-COUNT
+           DISPLAY SPACE.
+
+       435-ACCUMULATE-ROLLUP.
+           IF HIST-RUN-DATE(1:4) = WS-YEAR
+               ADD 1 TO WS-YTD-RUN-COUNT
+               ADD HIST-ACTUAL-COUNT TO WS-YTD-TERM-COUNT
+               ADD HIST-COUNT-PRIME TO WS-YTD-PRIME-COUNT
+               IF HIST-RUN-DATE(5:2) = WS-MONTH
+                   ADD 1 TO WS-MTD-RUN-COUNT
+                   ADD HIST-ACTUAL-COUNT TO WS-MTD-TERM-COUNT
+                   ADD HIST-COUNT-PRIME TO WS-MTD-PRIME-COUNT
+               END-IF
+           END-IF.
+
+       440-COMPARE-SAVED-RUNS.
+           IF COMPARE-REQUESTED
+               OPEN INPUT FIB-HISTORY-FILE
+               IF NOT HIST-FILE-OK
+                   DISPLAY
+                     'COMPARISON SKIPPED - HISTORY FILE UNAVAILABLE'
+                   GO TO 440-COMPARE-SAVED-RUNS-EXIT
+               END-IF
+
+               PERFORM 441-LOAD-BASE-RUN-ROWS
+                   THRU 441-LOAD-BASE-RUN-ROWS-EXIT
+
+               IF WS-BASE-RUN-COUNT = ZERO
+                   DISPLAY 'COMPARISON SKIPPED - NO SAVED RUN FOUND '
+                       'FOR BASE DATE ' WS-COMPARE-BASE-DATE
+                   CLOSE FIB-HISTORY-FILE
+                   GO TO 440-COMPARE-SAVED-RUNS-EXIT
+               END-IF
+
+               MOVE WS-COMPARE-DATE TO HIST-RUN-DATE
+               MOVE ZERO TO HIST-TERM-INDEX
+
+               START FIB-HISTORY-FILE KEY IS NOT LESS THAN HIST-KEY
+                   INVALID KEY
+                       DISPLAY 'COMPARISON SKIPPED - NO SAVED RUN '
+                           'FOUND FOR COMPARE DATE ' WS-COMPARE-DATE
+                       CLOSE FIB-HISTORY-FILE
+                       GO TO 440-COMPARE-SAVED-RUNS-EXIT
+               END-START
+
+               MOVE ZERO TO WS-CMP-RUN-COUNT
+               MOVE ZERO TO WS-NEW-ROW-COUNT
+               MOVE ZERO TO WS-DIFF-COUNT
+               MOVE 'N' TO WS-CMP-LOAD-EOF-SW
+
+               DISPLAY SPACE
+               DISPLAY '===== SAVED-RUN COMPARISON ====='
+               DISPLAY 'BASE RUN DATE    : ' WS-COMPARE-BASE-DATE
+               DISPLAY 'COMPARE RUN DATE : ' WS-COMPARE-DATE
+               DISPLAY 'TERM | BASE VALUE/TYPE       | '
+                   'COMPARE VALUE/TYPE    | NOTE'
+               DISPLAY '-----+------------------------+'
+                   '-----------------------+------------------'
+
+               PERFORM UNTIL CMP-LOAD-EOF-REACHED
+                   READ FIB-HISTORY-FILE NEXT RECORD
+                       AT END
+                           SET CMP-LOAD-EOF-REACHED TO TRUE
+                       NOT AT END
+                           IF HIST-RUN-DATE NOT = WS-COMPARE-DATE
+                               SET CMP-LOAD-EOF-REACHED TO TRUE
+                           ELSE
+                               IF HIST-TERM-INDEX > ZERO
+                                   ADD 1 TO WS-CMP-RUN-COUNT
+                                   PERFORM 442-COMPARE-ONE-TERM
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE FIB-HISTORY-FILE
+
+               DISPLAY SPACE
+               DISPLAY 'TERMS IN BASE RUN    : ' WS-BASE-RUN-COUNT
+               DISPLAY 'TERMS IN COMPARE RUN : ' WS-CMP-RUN-COUNT
+               DISPLAY 'NEW ROWS              : ' WS-NEW-ROW-COUNT
+               DISPLAY 'CLASSIFICATION DIFFS  : ' WS-DIFF-COUNT
+           END-IF.
+
+       440-COMPARE-SAVED-RUNS-EXIT.
+           EXIT.
+
+       441-LOAD-BASE-RUN-ROWS.
+           MOVE ZERO TO WS-BASE-RUN-COUNT
+           MOVE WS-COMPARE-BASE-DATE TO HIST-RUN-DATE
+           MOVE ZERO TO HIST-TERM-INDEX
+
+           START FIB-HISTORY-FILE KEY IS NOT LESS THAN HIST-KEY
+               INVALID KEY
+                   GO TO 441-LOAD-BASE-RUN-ROWS-EXIT
+           END-START
+
+           MOVE 'N' TO WS-BASE-LOAD-EOF-SW
+
+           PERFORM UNTIL BASE-LOAD-EOF-REACHED
+               READ FIB-HISTORY-FILE NEXT RECORD
+                   AT END
+                       SET BASE-LOAD-EOF-REACHED TO TRUE
+                   NOT AT END
+                       IF HIST-RUN-DATE NOT = WS-COMPARE-BASE-DATE
+                           SET BASE-LOAD-EOF-REACHED TO TRUE
+                       ELSE
+                           IF HIST-TERM-INDEX > ZERO
+                                   AND HIST-TERM-INDEX NOT > 200
+                               ADD 1 TO WS-BASE-RUN-COUNT
+                               MOVE HIST-FIB-NUMBER
+                                   TO BASE-FIB-NUMBER(HIST-TERM-INDEX)
+                               MOVE HIST-FIB-STATUS
+                                   TO BASE-FIB-STATUS(HIST-TERM-INDEX)
+                               MOVE HIST-FIB-CATEGORY
+                                   TO BASE-FIB-CATEGORY(HIST-TERM-INDEX)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       441-LOAD-BASE-RUN-ROWS-EXIT.
+           EXIT.
+
+       442-COMPARE-ONE-TERM.
+           IF HIST-TERM-INDEX > WS-BASE-RUN-COUNT
+               ADD 1 TO WS-NEW-ROW-COUNT
+               DISPLAY HIST-TERM-INDEX ' | ' '   (NOT IN BASE RUN)   '
+                   ' | ' HIST-FIB-NUMBER ' ' HIST-FIB-STATUS
+                   ' | NEW ROW'
+           ELSE
+               IF HIST-FIB-STATUS
+                       NOT = BASE-FIB-STATUS(HIST-TERM-INDEX)
+                       OR HIST-FIB-CATEGORY
+                       NOT = BASE-FIB-CATEGORY(HIST-TERM-INDEX)
+                   ADD 1 TO WS-DIFF-COUNT
+                   DISPLAY HIST-TERM-INDEX ' | '
+                       BASE-FIB-NUMBER(HIST-TERM-INDEX) ' '
+                       BASE-FIB-STATUS(HIST-TERM-INDEX) ' | '
+                       HIST-FIB-NUMBER ' ' HIST-FIB-STATUS
+                       ' | CLASSIFICATION DIFFERENCE'
+               END-IF
+           END-IF.
+
+       445-DELTA-PRIOR-BUSINESS-DAY.
+           COMPUTE WS-PBD-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE) - 1
+           COMPUTE WS-PRIOR-BUS-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-PBD-INTEGER)
+           COMPUTE WS-PBD-DOW = FUNCTION MOD(WS-PBD-INTEGER, 7)
+
+           PERFORM UNTIL WS-PBD-DOW NOT = 0 AND WS-PBD-DOW NOT = 6
+               SUBTRACT 1 FROM WS-PBD-INTEGER
+               COMPUTE WS-PRIOR-BUS-DATE =
+                   FUNCTION DATE-OF-INTEGER(WS-PBD-INTEGER)
+               COMPUTE WS-PBD-DOW = FUNCTION MOD(WS-PBD-INTEGER, 7)
+           END-PERFORM
+
+           MOVE WS-PRIOR-BUS-DATE TO HIST-RUN-DATE
+           MOVE ZERO TO HIST-TERM-INDEX
+
+           OPEN INPUT FIB-HISTORY-FILE
+           IF NOT HIST-FILE-OK
+               DISPLAY
+                 'DELTA REPORT SKIPPED - HISTORY FILE UNAVAILABLE'
+               GO TO 445-DELTA-PRIOR-BUSINESS-DAY-EXIT
+           END-IF
+
+           READ FIB-HISTORY-FILE KEY IS HIST-KEY
+               INVALID KEY
+                   DISPLAY 'DELTA REPORT SKIPPED - NO SAVED RUN '
+                       'FOUND FOR PRIOR BUSINESS DAY '
+                       WS-PRIOR-BUS-DATE
+               NOT INVALID KEY
+                   COMPUTE WS-DELTA-PCT-EVEN =
+                       PCT-EVEN - HIST-PCT-EVEN
+                   COMPUTE WS-DELTA-PCT-ODD =
+                       PCT-ODD - HIST-PCT-ODD
+                   COMPUTE WS-DELTA-PCT-PRIME =
+                       PCT-PRIME - HIST-PCT-PRIME
+
+                   DISPLAY SPACE
+                   DISPLAY '===== DELTA VS PRIOR BUSINESS DAY ====='
+                   DISPLAY 'PRIOR BUSINESS DAY : ' WS-PRIOR-BUS-DATE
+                   DISPLAY 'DELTA TOLERANCE    : '
+                       WS-DELTA-TOLERANCE '%'
+                   DISPLAY 'PCT-EVEN  DELTA    : ' WS-DELTA-PCT-EVEN
+                   DISPLAY 'PCT-ODD   DELTA    : ' WS-DELTA-PCT-ODD
+                   DISPLAY 'PCT-PRIME DELTA    : ' WS-DELTA-PCT-PRIME
+
+                   IF FUNCTION ABS(WS-DELTA-PCT-EVEN) >
+                           WS-DELTA-TOLERANCE
+                       OR FUNCTION ABS(WS-DELTA-PCT-ODD) >
+                           WS-DELTA-TOLERANCE
+                       OR FUNCTION ABS(WS-DELTA-PCT-PRIME) >
+                           WS-DELTA-TOLERANCE
+                       DISPLAY '*** WARNING: DELTA EXCEEDS '
+                           'TOLERANCE - REVIEW REQUIRED ***'
+                   END-IF
+           END-READ
+
+           CLOSE FIB-HISTORY-FILE.
+
+       445-DELTA-PRIOR-BUSINESS-DAY-EXIT.
+           EXIT.
+
+       850-SAVE-HISTORY.
+           OPEN I-O FIB-HISTORY-FILE
+           IF HIST-FILE-NOT-FOUND
+               OPEN OUTPUT FIB-HISTORY-FILE
+               CLOSE FIB-HISTORY-FILE
+               OPEN I-O FIB-HISTORY-FILE
+           END-IF
+
+           MOVE WS-RUN-DATE      TO HIST-RUN-DATE
+           MOVE ZERO             TO HIST-TERM-INDEX
+           MOVE ZERO             TO HIST-FIB-NUMBER
+           MOVE SPACE            TO HIST-FIB-STATUS
+           MOVE ZERO             TO HIST-FIB-CATEGORY
+           MOVE WS-ACTUAL-COUNT  TO HIST-ACTUAL-COUNT
+           MOVE STAT-COUNT-EVEN  TO HIST-COUNT-EVEN
+           MOVE STAT-COUNT-ODD   TO HIST-COUNT-ODD
+           MOVE STAT-COUNT-PRIME TO HIST-COUNT-PRIME
+           MOVE PCT-EVEN         TO HIST-PCT-EVEN
+           MOVE PCT-ODD          TO HIST-PCT-ODD
+           MOVE PCT-PRIME        TO HIST-PCT-PRIME
+           MOVE ZERO             TO HIST-SM-FACTOR
+
+           PERFORM 860-WRITE-HIST-RECORD
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                     UNTIL WS-INDEX > WS-ACTUAL-COUNT
+
+               MOVE WS-RUN-DATE           TO HIST-RUN-DATE
+               MOVE WS-INDEX              TO HIST-TERM-INDEX
+               MOVE FIB-NUMBER(WS-INDEX)  TO HIST-FIB-NUMBER
+               MOVE FIB-STATUS(WS-INDEX)  TO HIST-FIB-STATUS
+               MOVE FIB-CATEGORY(WS-INDEX) TO HIST-FIB-CATEGORY
+               MOVE FIB-SM-FACTOR(WS-INDEX) TO HIST-SM-FACTOR
+
+               PERFORM 860-WRITE-HIST-RECORD
+
+           END-PERFORM
+
+           CLOSE FIB-HISTORY-FILE.
+
+       860-WRITE-HIST-RECORD.
+           WRITE HIST-RECORD
+               INVALID KEY
+                   REWRITE HIST-RECORD
+                       INVALID KEY
+                           DISPLAY
+                             'WARNING: UNABLE TO SAVE HISTORY ROW '
+                             HIST-TERM-INDEX
+           END-WRITE.
+
        900-TERMINATE.
+           PERFORM 905-COMPUTE-ELAPSED-TIME
+
+           IF NOT QA-MODE-ON
+               PERFORM 895-WRITE-AUDIT-TRAIL
+           END-IF
+
            DISPLAY SPACE
            DISPLAY '======================================='
            DISPLAY '   ANALYSIS COMPLETED SUCCESSFULLY'
+           DISPLAY '   ELAPSED RUN TIME: ' WS-ELAPSED-HH ':'
+               WS-ELAPSED-MM ':' WS-ELAPSED-SS
            DISPLAY '======================================='
-           
-           MOVE 0 TO WS-RETURN-CODE
+
+           IF NOT QA-MODE-ON
+               IF NOT OVERFLOW-DETECTED
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF
+
+           IF NOT QA-MODE-ON
+               PERFORM 870-UPDATE-CONTROL-TOTALS
+           END-IF
+
+           CLOSE PRINT-FILE
+
+           IF NOT QA-MODE-ON
+               PERFORM 880-WRITE-RISK-REPORT
+           END-IF
+
+           PERFORM 890-SET-RETURN-CODE
+
            SET END-OF-PROCESS TO TRUE.
+
+       905-COMPUTE-ELAPSED-TIME.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME
+           COMPUTE WS-END-TOTAL-SECS =
+               CD-HOUR * 3600 + CD-MINUTE * 60 + CD-SECOND
+
+           IF WS-END-TOTAL-SECS >= WS-START-TOTAL-SECS
+               COMPUTE WS-ELAPSED-SECS =
+                   WS-END-TOTAL-SECS - WS-START-TOTAL-SECS
+           ELSE
+               COMPUTE WS-ELAPSED-SECS =
+                   WS-END-TOTAL-SECS - WS-START-TOTAL-SECS + 86400
+           END-IF
+
+           COMPUTE WS-ELAPSED-HH = WS-ELAPSED-SECS / 3600
+           COMPUTE WS-ELAPSED-MM =
+               FUNCTION MOD(WS-ELAPSED-SECS, 3600) / 60
+           COMPUTE WS-ELAPSED-SS = FUNCTION MOD(WS-ELAPSED-SECS, 60).
+
+       895-WRITE-AUDIT-TRAIL.
+           MOVE WS-USERID          TO AL-USERID
+           MOVE WS-RUN-DATE        TO AL-RUN-DATE
+           MOVE WS-HOUR            TO AL-START-HH
+           MOVE WS-MINUTE          TO AL-START-MM
+           MOVE WS-SECOND          TO AL-START-SS
+           MOVE CD-HOUR            TO AL-END-HH
+           MOVE CD-MINUTE          TO AL-END-MM
+           MOVE CD-SECOND          TO AL-END-SS
+           MOVE WS-MAX-ELEMENTS    TO AL-TERM-COUNT
+           MOVE WS-SEED-1          TO AL-SEED-1
+           MOVE WS-SEED-2          TO AL-SEED-2
+           MOVE WS-TOP-N           TO AL-TOP-N
+           MOVE WS-NEGA-MODE-SW    TO AL-NEGA-MODE
+           MOVE WS-LOAD-DATE       TO AL-LOAD-DATE
+           MOVE WS-COMPARE-DATE    TO AL-COMPARE-DATE
+           MOVE WS-SUMMARY-ONLY-SW TO AL-SUMMARY-ONLY
+           MOVE WS-DELTA-TOLERANCE TO AL-DELTA-TOLER
+           MOVE WS-TRUNC-AVG-SW    TO AL-TRUNC-AVG
+           MOVE WS-SMALL-BOUNDARY  TO AL-SMALL-BOUND
+           MOVE WS-MEDIUM-BOUNDARY TO AL-MEDIUM-BOUND
+           MOVE WS-HUGE-BOUNDARY   TO AL-HUGE-BOUND
+
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+
+           WRITE AUDIT-TRAIL-RECORD FROM AUDIT-LINE
+
+           CLOSE AUDIT-TRAIL-FILE.
+
+       890-SET-RETURN-CODE.
+           MOVE 0 TO WS-RETURN-CODE
+
+           IF RESTART-TAKEN
+               MOVE 4 TO WS-RETURN-CODE
+           END-IF
+
+           IF DATA-INVALID
+               IF 8 > WS-RETURN-CODE
+                   MOVE 8 TO WS-RETURN-CODE
+               END-IF
+           END-IF
+
+           IF OVERFLOW-DETECTED
+               IF 12 > WS-RETURN-CODE
+                   MOVE 12 TO WS-RETURN-CODE
+               END-IF
+           END-IF
+
+           IF QA-TEST-FAILED
+               IF 16 > WS-RETURN-CODE
+                   MOVE 16 TO WS-RETURN-CODE
+               END-IF
+           END-IF
+
+           DISPLAY 'RETURN CODE: ' WS-RETURN-CODE
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+
+       870-UPDATE-CONTROL-TOTALS.
+           ADD WS-SUM TO WS-CUMULATIVE-SUM
+               ON SIZE ERROR
+                   DISPLAY
+                       'WARNING: WS-CUMULATIVE-SUM OVERFLOW - VALUE '
+                       'TRUNCATED'
+           END-ADD
+           ADD 1 TO WS-CTL-RUN-COUNT
+
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+           MOVE WS-CUMULATIVE-SUM TO CTL-CUMULATIVE-SUM
+           MOVE WS-CTL-RUN-COUNT  TO CTL-RUN-COUNT
+           WRITE CONTROL-TOTAL-RECORD
+           CLOSE CONTROL-TOTAL-FILE
+
+           DISPLAY 'CUMULATIVE SUM AFTER THIS RUN:  '
+               WS-CUMULATIVE-SUM ' OVER ' WS-CTL-RUN-COUNT ' RUNS'
+
+           MOVE WS-SUM TO CL-SUM
+           MOVE WS-CUMULATIVE-SUM TO CL-CUM-SUM
+           DISPLAY CURRENCY-LINE
+           WRITE PRINT-RECORD FROM CURRENCY-LINE.
+
+       880-WRITE-RISK-REPORT.
+           OPEN OUTPUT RISK-REPORT-FILE
+
+           IF NOT RISK-FILE-OK
+               DISPLAY 'WARNING: RISK REPORT FILE OPEN FAILED - STATUS '
+                   WS-RISK-FILE-STATUS ' - REPORT NOT WRITTEN'
+           ELSE
+               MOVE WS-RUN-DATE             TO RISK-RUN-DATE
+               MOVE WS-ACTUAL-COUNT         TO RISK-TERM-COUNT
+               MOVE WS-DIVISIBILITY-WARNINGS
+                                        TO RISK-DIVISIBILITY-WARNINGS
+               MOVE WS-CUMULATIVE-SUM       TO RISK-CUMULATIVE-SUM
+
+               IF OVERFLOW-DETECTED
+                   MOVE 'Y' TO RISK-OVERFLOW-FLAG
+               ELSE
+                   MOVE 'N' TO RISK-OVERFLOW-FLAG
+               END-IF
+
+               IF RESTART-TAKEN
+                   MOVE 'Y' TO RISK-RESTART-FLAG
+               ELSE
+                   MOVE 'N' TO RISK-RESTART-FLAG
+               END-IF
+
+               IF DATA-IS-VALID
+                   MOVE 'Y' TO RISK-VALIDATION-FLAG
+               ELSE
+                   MOVE 'N' TO RISK-VALIDATION-FLAG
+               END-IF
+
+               WRITE RISK-REPORT-RECORD
+               CLOSE RISK-REPORT-FILE
+           END-IF.
+
+       950-QA-SELF-TEST.
+           DISPLAY SPACE
+           DISPLAY '======================================='
+           DISPLAY '   QA SELF-TEST / REGRESSION CHECK'
+           DISPLAY '======================================='
+
+           MOVE ZERO TO WS-QA-MISMATCH-COUNT
+
+           PERFORM VARYING WS-QA-INDEX FROM 1 BY 1
+                     UNTIL WS-QA-INDEX > 12
+
+               PERFORM 955-QA-SET-EXPECTED
+
+               IF FIB-NUMBER(WS-QA-INDEX) NOT = WS-QA-EXP-NUMBER
+                       OR FIB-STATUS(WS-QA-INDEX) NOT = WS-QA-EXP-STATUS
+                       OR FIB-CATEGORY(WS-QA-INDEX)
+                               NOT = WS-QA-EXP-CATEGORY
+                   ADD 1 TO WS-QA-MISMATCH-COUNT
+                   DISPLAY '*** QA MISMATCH AT TERM ' WS-QA-INDEX
+                       ' - EXPECTED ' WS-QA-EXP-NUMBER '/'
+                       WS-QA-EXP-STATUS '/' WS-QA-EXP-CATEGORY
+                       ' GOT ' FIB-NUMBER(WS-QA-INDEX) '/'
+                       FIB-STATUS(WS-QA-INDEX) '/'
+                       FIB-CATEGORY(WS-QA-INDEX)
+               ELSE
+                   DISPLAY 'QA TERM ' WS-QA-INDEX
+                       ' - ' FIB-NUMBER(WS-QA-INDEX) ' - PASS'
+               END-IF
+
+           END-PERFORM
+
+           IF WS-QA-MISMATCH-COUNT = ZERO
+               DISPLAY 'QA SELF-TEST: ALL 12 TERMS PASSED'
+           ELSE
+               SET QA-TEST-FAILED TO TRUE
+               DISPLAY 'QA SELF-TEST: ' WS-QA-MISMATCH-COUNT
+                   ' MISMATCH(ES) FOUND'
+           END-IF
+
+           DISPLAY '======================================='
+           DISPLAY SPACE.
+
+       955-QA-SET-EXPECTED.
+           EVALUATE WS-QA-INDEX
+               WHEN 1
+                   MOVE 0  TO WS-QA-EXP-NUMBER
+                   MOVE 'E' TO WS-QA-EXP-STATUS
+                   MOVE 1  TO WS-QA-EXP-CATEGORY
+               WHEN 2
+                   MOVE 1  TO WS-QA-EXP-NUMBER
+                   MOVE 'O' TO WS-QA-EXP-STATUS
+                   MOVE 1  TO WS-QA-EXP-CATEGORY
+               WHEN 3
+                   MOVE 1  TO WS-QA-EXP-NUMBER
+                   MOVE 'O' TO WS-QA-EXP-STATUS
+                   MOVE 1  TO WS-QA-EXP-CATEGORY
+               WHEN 4
+                   MOVE 2  TO WS-QA-EXP-NUMBER
+                   MOVE 'P' TO WS-QA-EXP-STATUS
+                   MOVE 1  TO WS-QA-EXP-CATEGORY
+               WHEN 5
+                   MOVE 3  TO WS-QA-EXP-NUMBER
+                   MOVE 'P' TO WS-QA-EXP-STATUS
+                   MOVE 1  TO WS-QA-EXP-CATEGORY
+               WHEN 6
+                   MOVE 5  TO WS-QA-EXP-NUMBER
+                   MOVE 'P' TO WS-QA-EXP-STATUS
+                   MOVE 1  TO WS-QA-EXP-CATEGORY
+               WHEN 7
+                   MOVE 8  TO WS-QA-EXP-NUMBER
+                   MOVE 'E' TO WS-QA-EXP-STATUS
+                   MOVE 1  TO WS-QA-EXP-CATEGORY
+               WHEN 8
+                   MOVE 13 TO WS-QA-EXP-NUMBER
+                   MOVE 'P' TO WS-QA-EXP-STATUS
+                   MOVE 1  TO WS-QA-EXP-CATEGORY
+               WHEN 9
+                   MOVE 21 TO WS-QA-EXP-NUMBER
+                   MOVE 'O' TO WS-QA-EXP-STATUS
+                   MOVE 1  TO WS-QA-EXP-CATEGORY
+               WHEN 10
+                   MOVE 34 TO WS-QA-EXP-NUMBER
+                   MOVE 'E' TO WS-QA-EXP-STATUS
+                   MOVE 1  TO WS-QA-EXP-CATEGORY
+               WHEN 11
+                   MOVE 55 TO WS-QA-EXP-NUMBER
+                   MOVE 'O' TO WS-QA-EXP-STATUS
+                   MOVE 1  TO WS-QA-EXP-CATEGORY
+               WHEN 12
+                   MOVE 89 TO WS-QA-EXP-NUMBER
+                   MOVE 'P' TO WS-QA-EXP-STATUS
+                   MOVE 1  TO WS-QA-EXP-CATEGORY
+           END-EVALUATE.
