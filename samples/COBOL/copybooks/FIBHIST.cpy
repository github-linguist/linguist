@@ -0,0 +1,24 @@
+      *****************************************************************
+      * FIBHIST - RECORD LAYOUT FOR THE FIBONACCI HISTORY FILE
+      *
+      * SHARED BETWEEN ANY PROGRAM THAT READS OR WRITES THE FIBHIST
+      * DATA SET SO THE LAYOUT STAYS IN SYNC ACROSS PROGRAMS. A
+      * TERM-INDEX OF ZERO IDENTIFIES THE RUN-LEVEL SUMMARY RECORD;
+      * TERM-INDEX GREATER THAN ZERO IDENTIFIES A PER-TERM DETAIL
+      * RECORD FOR THAT RUN.
+      *****************************************************************
+       01  HIST-RECORD.
+           05  HIST-KEY.
+               10  HIST-RUN-DATE      PIC 9(8).
+               10  HIST-TERM-INDEX    PIC 9(4).
+           05  HIST-FIB-NUMBER        PIC 9(18) COMP-3.
+           05  HIST-FIB-STATUS        PIC X.
+           05  HIST-FIB-CATEGORY      PIC 9.
+           05  HIST-ACTUAL-COUNT      PIC 9(4).
+           05  HIST-COUNT-EVEN        PIC 9(3).
+           05  HIST-COUNT-ODD         PIC 9(3).
+           05  HIST-COUNT-PRIME       PIC 9(3).
+           05  HIST-PCT-EVEN          PIC 9(3)V9(2).
+           05  HIST-PCT-ODD           PIC 9(3)V9(2).
+           05  HIST-PCT-PRIME         PIC 9(3)V9(2).
+           05  HIST-SM-FACTOR         PIC 9(9).
