@@ -0,0 +1,179 @@
+      ******************************************************************
+      * FIBINQ is the online inquiry transaction for the Fibonacci
+      * history file. A terminal operator keys a run date and term
+      * index, the transaction reads the matching FIBHIST record, and
+      * echoes the Fibonacci value and its classification back to the
+      * screen.
+      *
+      * This is a pseudo-conversational CICS command-level program.
+      * It is translated by the CICS command translator before
+      * compilation; it is not intended to run under a non-CICS batch
+      * COBOL compiler.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIBINQ.
+       AUTHOR. Antonio Gibas.
+       DATE-WRITTEN. 08-09-2026.
+       DATE-COMPILED. 08-09-2026.
+
+      * MODIFICATION HISTORY
+      * 08-09-2026  AG  INITIAL VERSION - ONLINE INQUIRY TRANSACTION
+      *                 FOR THE FIBHIST HISTORY FILE
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-INDICATORS.
+           05  WS-RECORD-FOUND-SW    PIC X VALUE 'N'.
+               88  RECORD-WAS-FOUND      VALUE 'Y'.
+           05  WS-INPUT-VALID-SW     PIC X VALUE 'Y'.
+               88  INPUT-IS-VALID         VALUE 'Y'.
+
+       01  WS-MAP-INPUT.
+           05  WS-MAP-RUN-DATE       PIC 9(8).
+           05  WS-MAP-TERM-INDEX     PIC 9(4).
+
+       01  WS-MESSAGES.
+           05  WS-MSG-INITIAL        PIC X(40) VALUE
+               'ENTER RUN DATE (YYYYMMDD) AND TERM INDEX'.
+           05  WS-MSG-INVALID        PIC X(40) VALUE
+               'INVALID RUN DATE OR TERM INDEX - REENTER'.
+           05  WS-MSG-NOT-FOUND      PIC X(42) VALUE
+               'NO HISTORY RECORD FOUND FOR THAT DATE/TERM'.
+           05  WS-MSG-CICS-ERROR     PIC X(43) VALUE
+               'FIBINQ ENCOUNTERED AN UNEXPECTED CICS ERROR'.
+
+       01  WS-RESPONSE-LINE          PIC X(79) VALUE SPACES.
+       01  WS-RESPONSE-FIELDS REDEFINES WS-RESPONSE-LINE.
+           05  RL-RUN-DATE           PIC 9(8).
+           05  FILLER                PIC X(3) VALUE SPACES.
+           05  RL-TERM-INDEX         PIC Z(3)9.
+           05  FILLER                PIC X(3) VALUE SPACES.
+           05  RL-FIB-NUMBER         PIC Z(17)9.
+           05  FILLER                PIC X(3) VALUE SPACES.
+           05  RL-FIB-STATUS         PIC X.
+           05  FILLER                PIC X(3) VALUE SPACES.
+           05  RL-FIB-CATEGORY       PIC 9.
+           05  FILLER                PIC X(22) VALUE SPACES.
+
+      * FIBHIST record layout shared with the batch reporting program
+           COPY FIBHIST.
+
+       01  WS-RESP-CODE              PIC S9(8) COMP.
+       01  WS-RESP2-CODE             PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA               PIC X(12).
+       01  IC-COMMAREA REDEFINES DFHCOMMAREA.
+           05  IC-RUN-DATE           PIC 9(8).
+           05  IC-TERM-INDEX         PIC 9(4).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           EXEC CICS HANDLE CONDITION
+               NOTFND(8000-NOT-FOUND)
+               ERROR(8900-GENERAL-ERROR)
+           END-EXEC
+
+           IF EIBCALEN = ZERO
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 2000-RECEIVE-AND-LOOKUP
+           END-IF
+
+           EXEC CICS RETURN
+               TRANSID('FINQ')
+               COMMAREA(IC-COMMAREA)
+               LENGTH(LENGTH OF IC-COMMAREA)
+           END-EXEC
+
+           GOBACK.
+
+       1000-SEND-INITIAL-MAP.
+           EXEC CICS SEND TEXT
+               FROM(WS-MSG-INITIAL)
+               LENGTH(LENGTH OF WS-MSG-INITIAL)
+               ERASE
+           END-EXEC.
+
+       2000-RECEIVE-AND-LOOKUP.
+           EXEC CICS RECEIVE
+               INTO(WS-MAP-INPUT)
+               LENGTH(LENGTH OF WS-MAP-INPUT)
+           END-EXEC
+
+           MOVE 'Y' TO WS-INPUT-VALID-SW
+           IF WS-MAP-RUN-DATE IS NOT NUMERIC
+                   OR WS-MAP-TERM-INDEX IS NOT NUMERIC
+               MOVE 'N' TO WS-INPUT-VALID-SW
+           END-IF
+
+           IF INPUT-IS-VALID
+               MOVE WS-MAP-RUN-DATE   TO HIST-RUN-DATE IC-RUN-DATE
+               MOVE WS-MAP-TERM-INDEX TO HIST-TERM-INDEX IC-TERM-INDEX
+
+               EXEC CICS READ
+                   DATASET('FIBHIST')
+                   INTO(HIST-RECORD)
+                   RIDFLD(HIST-KEY)
+                   KEYLENGTH(LENGTH OF HIST-KEY)
+               END-EXEC
+
+               SET RECORD-WAS-FOUND TO TRUE
+               PERFORM 3000-FORMAT-AND-SEND
+           ELSE
+               EXEC CICS SEND TEXT
+                   FROM(WS-MSG-INVALID)
+                   LENGTH(LENGTH OF WS-MSG-INVALID)
+                   ERASE
+               END-EXEC
+           END-IF.
+
+       3000-FORMAT-AND-SEND.
+           MOVE HIST-RUN-DATE     TO RL-RUN-DATE
+           MOVE HIST-TERM-INDEX   TO RL-TERM-INDEX
+           MOVE HIST-FIB-NUMBER   TO RL-FIB-NUMBER
+           MOVE HIST-FIB-STATUS   TO RL-FIB-STATUS
+           MOVE HIST-FIB-CATEGORY TO RL-FIB-CATEGORY
+
+           EXEC CICS SEND TEXT
+               FROM(WS-RESPONSE-LINE)
+               LENGTH(LENGTH OF WS-RESPONSE-LINE)
+               ERASE
+           END-EXEC.
+
+       8000-NOT-FOUND.
+           EXEC CICS SEND TEXT
+               FROM(WS-MSG-NOT-FOUND)
+               LENGTH(LENGTH OF WS-MSG-NOT-FOUND)
+               ERASE
+           END-EXEC
+
+           EXEC CICS RETURN
+               TRANSID('FINQ')
+               COMMAREA(IC-COMMAREA)
+               LENGTH(LENGTH OF IC-COMMAREA)
+           END-EXEC
+
+           GOBACK.
+
+       8900-GENERAL-ERROR.
+           MOVE EIBRESP  TO WS-RESP-CODE
+           MOVE EIBRESP2 TO WS-RESP2-CODE
+
+           EXEC CICS SEND TEXT
+               FROM(WS-MSG-CICS-ERROR)
+               LENGTH(LENGTH OF WS-MSG-CICS-ERROR)
+               ERASE
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC
+
+           GOBACK.
