@@ -0,0 +1,234 @@
+      ******************************************************************
+      * FIBPURGE archives and purges old rows from the Fibonacci
+      * history file (FIBHIST), enforcing our standard 90-day
+      * retention window. Run dates strictly before the cutoff date
+      * are copied to the unedited archive file FIBARCH and then
+      * deleted from FIBHIST, keeping the indexed file down to a
+      * manageable size. The cutoff is computed from today's date
+      * unless the SYSIN control card supplies an explicit override.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIBPURGE.
+       AUTHOR. Antonio Gibas.
+       DATE-WRITTEN. 08-09-2026.
+       DATE-COMPILED. 08-09-2026.
+
+      * MODIFICATION HISTORY
+      * 08-09-2026  AG  INITIAL VERSION - ARCHIVE/PURGE UTILITY FOR
+      *                 THE FIBHIST HISTORY FILE
+      * 08-09-2026  AG  DERIVE THE PURGE CUTOFF FROM TODAY'S DATE LESS
+      *                 THE STANDARD 90-DAY RETENTION WINDOW INSTEAD
+      *                 OF REQUIRING AN OPERATOR-SUPPLIED DATE
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CARD-FILE-STATUS.
+           SELECT FIB-HISTORY-FILE ASSIGN TO "FIBHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               ALTERNATE RECORD KEY IS HIST-FIB-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+           SELECT ARCHIVE-FILE ASSIGN TO "FIBARCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCH-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-CARD-RECORD       PIC X(80).
+
+       FD  FIB-HISTORY-FILE.
+           COPY FIBHIST.
+
+       FD  ARCHIVE-FILE
+           RECORDING MODE IS F.
+       01  ARCHIVE-RECORD.
+           05  ARCH-RUN-DATE          PIC 9(8).
+           05  ARCH-TERM-INDEX        PIC 9(4).
+           05  ARCH-FIB-NUMBER        PIC 9(18).
+           05  ARCH-FIB-STATUS        PIC X.
+           05  ARCH-FIB-CATEGORY      PIC 9.
+           05  ARCH-ACTUAL-COUNT      PIC 9(4).
+           05  ARCH-COUNT-EVEN        PIC 9(3).
+           05  ARCH-COUNT-ODD         PIC 9(3).
+           05  ARCH-COUNT-PRIME       PIC 9(3).
+           05  ARCH-PCT-EVEN          PIC 9(3)V9(2).
+           05  ARCH-PCT-ODD           PIC 9(3)V9(2).
+           05  ARCH-PCT-PRIME         PIC 9(3)V9(2).
+           05  ARCH-SM-FACTOR         PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CONTROL-CARD.
+           05  WS-CC-PURGE-DATE       PIC 9(8).
+           05  FILLER                 PIC X(72).
+
+       01  WS-FILE-STATUSES.
+           05  WS-CARD-FILE-STATUS    PIC XX VALUE SPACES.
+               88  CARD-FILE-EOF          VALUE '10'.
+           05  WS-HIST-FILE-STATUS    PIC XX VALUE SPACES.
+               88  HIST-FILE-OK            VALUE '00'.
+               88  HIST-FILE-NOT-FOUND     VALUE '35'.
+           05  WS-ARCH-FILE-STATUS    PIC XX VALUE SPACES.
+
+       01  WS-INDICATORS.
+           05  WS-HIST-EOF-SW         PIC X VALUE 'N'.
+               88  HIST-EOF-REACHED       VALUE 'Y'.
+
+       01  CURRENT-DATE-TIME.
+           05  CD-YEAR                PIC 9(4).
+           05  CD-MONTH               PIC 9(2).
+           05  CD-DAY                 PIC 9(2).
+           05  CD-HOUR                PIC 9(2).
+           05  CD-MINUTE              PIC 9(2).
+           05  CD-SECOND              PIC 9(2).
+           05  CD-HUNDREDTH           PIC 9(2).
+           05  CD-GMT-DIFF            PIC S9(4).
+
+       01  WS-TODAY-BREAKDOWN.
+           05  WS-TODAY-YEAR          PIC 9(4).
+           05  WS-TODAY-MONTH         PIC 9(2).
+           05  WS-TODAY-DAY           PIC 9(2).
+
+       77  WS-TODAY-DATE              PIC 9(8) VALUE ZERO.
+       77  WS-CUTOFF-INTEGER          PIC 9(9) VALUE ZERO.
+       77  WS-RETENTION-DAYS          PIC 9(3) VALUE 90.
+       77  WS-PURGE-DATE              PIC 9(8) VALUE ZERO.
+       77  WS-PURGE-COUNT             PIC 9(7) VALUE ZERO.
+       77  WS-KEPT-COUNT              PIC 9(7) VALUE ZERO.
+       77  WS-RETURN-CODE             PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 000-INITIALIZE
+           PERFORM 100-PURGE-HISTORY THRU 100-PURGE-HISTORY-EXIT
+           PERFORM 900-TERMINATE
+
+           GOBACK.
+
+       000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME
+           MOVE CD-YEAR  TO WS-TODAY-YEAR
+           MOVE CD-MONTH TO WS-TODAY-MONTH
+           MOVE CD-DAY   TO WS-TODAY-DAY
+           MOVE WS-TODAY-BREAKDOWN TO WS-TODAY-DATE
+
+           COMPUTE WS-CUTOFF-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+               - WS-RETENTION-DAYS
+           COMPUTE WS-PURGE-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+
+           OPEN INPUT CONTROL-CARD-FILE
+           PERFORM 010-READ-CONTROL-CARD
+           CLOSE CONTROL-CARD-FILE
+
+           IF WS-CC-PURGE-DATE IS NUMERIC AND WS-CC-PURGE-DATE > ZERO
+               DISPLAY 'CONTROL CARD: OVERRIDING STANDARD RETENTION '
+                   'CUTOFF WITH ' WS-CC-PURGE-DATE
+               MOVE WS-CC-PURGE-DATE TO WS-PURGE-DATE
+           END-IF
+
+           MOVE ZERO TO WS-PURGE-COUNT
+           MOVE ZERO TO WS-KEPT-COUNT
+
+           DISPLAY '======================================='
+           DISPLAY '   FIBPURGE - FIBHIST ARCHIVE/PURGE'
+           DISPLAY '======================================='
+           DISPLAY 'STANDARD RETENTION WINDOW (DAYS): '
+               WS-RETENTION-DAYS
+           DISPLAY 'PURGE CUTOFF DATE (EXCLUSIVE):    ' WS-PURGE-DATE.
+
+       010-READ-CONTROL-CARD.
+           READ CONTROL-CARD-FILE INTO WS-CONTROL-CARD
+               AT END
+                   DISPLAY 'NO CONTROL CARD SUPPLIED - USING THE '
+                       'STANDARD 90-DAY RETENTION CUTOFF'
+                   MOVE ZERO TO WS-CC-PURGE-DATE
+           END-READ.
+
+       100-PURGE-HISTORY.
+           IF WS-PURGE-DATE = ZERO
+               GO TO 100-PURGE-HISTORY-EXIT
+           END-IF
+
+           OPEN I-O FIB-HISTORY-FILE
+           IF NOT HIST-FILE-OK
+               DISPLAY 'WARNING: FIBHIST NOT AVAILABLE - '
+                   'PURGE SKIPPED'
+               GO TO 100-PURGE-HISTORY-EXIT
+           END-IF
+
+           OPEN OUTPUT ARCHIVE-FILE
+
+           MOVE LOW-VALUES TO HIST-KEY
+           MOVE 'N' TO WS-HIST-EOF-SW
+
+           START FIB-HISTORY-FILE KEY IS NOT LESS THAN HIST-KEY
+               INVALID KEY
+                   SET HIST-EOF-REACHED TO TRUE
+           END-START
+
+           PERFORM UNTIL HIST-EOF-REACHED
+               READ FIB-HISTORY-FILE NEXT RECORD
+                   AT END
+                       SET HIST-EOF-REACHED TO TRUE
+                   NOT AT END
+                       IF HIST-RUN-DATE < WS-PURGE-DATE
+                           PERFORM 110-ARCHIVE-AND-DELETE
+                       ELSE
+                           ADD 1 TO WS-KEPT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVE-FILE
+           CLOSE FIB-HISTORY-FILE
+
+           DISPLAY 'ROWS ARCHIVED AND PURGED: ' WS-PURGE-COUNT
+           DISPLAY 'ROWS RETAINED:            ' WS-KEPT-COUNT.
+
+       100-PURGE-HISTORY-EXIT.
+           EXIT.
+
+       110-ARCHIVE-AND-DELETE.
+           MOVE HIST-RUN-DATE      TO ARCH-RUN-DATE
+           MOVE HIST-TERM-INDEX    TO ARCH-TERM-INDEX
+           MOVE HIST-FIB-NUMBER    TO ARCH-FIB-NUMBER
+           MOVE HIST-FIB-STATUS    TO ARCH-FIB-STATUS
+           MOVE HIST-FIB-CATEGORY  TO ARCH-FIB-CATEGORY
+           MOVE HIST-ACTUAL-COUNT  TO ARCH-ACTUAL-COUNT
+           MOVE HIST-COUNT-EVEN    TO ARCH-COUNT-EVEN
+           MOVE HIST-COUNT-ODD     TO ARCH-COUNT-ODD
+           MOVE HIST-COUNT-PRIME   TO ARCH-COUNT-PRIME
+           MOVE HIST-PCT-EVEN      TO ARCH-PCT-EVEN
+           MOVE HIST-PCT-ODD       TO ARCH-PCT-ODD
+           MOVE HIST-PCT-PRIME     TO ARCH-PCT-PRIME
+           MOVE HIST-SM-FACTOR     TO ARCH-SM-FACTOR
+
+           WRITE ARCHIVE-RECORD
+
+           DELETE FIB-HISTORY-FILE RECORD
+               INVALID KEY
+                   DISPLAY 'WARNING: UNABLE TO DELETE HISTORY ROW '
+                       HIST-RUN-DATE '/' HIST-TERM-INDEX
+           END-DELETE
+
+           ADD 1 TO WS-PURGE-COUNT.
+
+       900-TERMINATE.
+           MOVE ZERO TO WS-RETURN-CODE
+           DISPLAY '   FIBPURGE COMPLETED'
+           DISPLAY 'RETURN CODE: ' WS-RETURN-CODE
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
